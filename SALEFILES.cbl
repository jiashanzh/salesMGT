@@ -11,23 +11,50 @@
            02 PRICE-GOODS              PIC S9(4)V99.
            02 LEFT-GOODS               PIC 99999.
            02 FIRM-GOODS               PIC X(20).
+           02 REORDER-LEVEL            PIC 9(5).
+           02 CODE-SUPPLIER            PIC X(06).
+           02 CATEGORY-GOODS           PIC X(10).
+           02 CURRENCY-GOODS           PIC X(03) VALUE "USD".
 
        FD SALE-FILE.
        01 REC-SALE.
-           02 ID-SALE                  PIC 9(6).
+      *>  ONE SALE BILL (ID-SALE) MAY CARRY SEVERAL GOODS LINES,
+      *>  EACH LINE NUMBERED BY LINE-SALE - KEY-SALE IS THE UNIQUE KEY.
+           02 KEY-SALE.
+               03 ID-SALE              PIC 9(6).
+               03 LINE-SALE            PIC 9(3).
            02 ID-GOODS                 PIC 9(6).
            02 NUM-SALE                 PIC 9(5).
            02 DATE-SALE.
                03 YYYY-DATE            PIC 9(4).
                03 MM-DATE              PIC 9(2).
                03 DD-DATE              PIC 9(2).
+           02 ID-CUSTOMER              PIC 9(6).
+           02 VOID-SALE-SW             PIC X VALUE "N".
+               88 SALE-VOIDED               VALUE "Y".
+           02 LOCATION-GOODS           PIC X(06).
+           02 VAT-RATE-SALE            PIC V999.
+           02 VAT-AMT-SALE             PIC S9(6)V99.
 
        FD PURCHASE-FILE.
        01 REC-PURCHASE.
-           02 ID-PURCHASE              PIC 9(6).
+      *>  ONE PURCHASE BILL (ID-PURCHASE) MAY CARRY SEVERAL GOODS LINES,
+      *>  EACH LINE NUMBERED BY LINE-PURCHASE - KEY-PURCHASE IS THE
+      *>  UNIQUE KEY.
+           02 KEY-PURCHASE.
+               03 ID-PURCHASE          PIC 9(6).
+               03 LINE-PURCHASE        PIC 9(3).
            02 ID-GOODS                 PIC 9(6).
            02 NUM-PURCHASE             PIC 9(5).
+           02 COST-GOODS               PIC S9(4)V99.
            02 DATE-PURCHASE.
                03 YYYY-DATE            PIC 9(4).
                03 MM-DATE              PIC 9(2).
                03 DD-DATE              PIC 9(2).
+           02 VOID-PURCHASE-SW         PIC X VALUE "N".
+               88 PURCHASE-VOIDED          VALUE "Y".
+           02 STATUS-PURCHASE          PIC X(8) VALUE "PENDING".
+               88 PURCHASE-PENDING         VALUE "PENDING".
+               88 PURCHASE-APPROVED        VALUE "APPROVED".
+               88 PURCHASE-RECEIVED        VALUE "RECEIVED".
+           02 LOCATION-GOODS           PIC X(06).
