@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTRACT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+               SELECT SALE-FILE
+               ASSIGN TO "D:\db\sales"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-SALE OF REC-SALE
+               FILE STATUS IS FILE-STA-SALE.
+      *>  ========================================
+               SELECT PURCHASE-FILE
+               ASSIGN TO "D:\db\purchase"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-PURCHASE OF REC-PURCHASE
+               FILE STATUS IS FILE-STA-PURCHASE.
+      *>  ========================================
+               SELECT GOODS-FILE
+               ASSIGN TO "D:\db\goods"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-GOODS OF REC-GOODS
+               FILE STATUS IS FILE-STA-GOODS.
+      *>  ========================================
+               SELECT GL-FILE
+               ASSIGN TO "D:\db\glextract.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+         COPY SALEFILES.
+         COPY GLFILE.
+       WORKING-STORAGE SECTION.
+         COPY SALEPARAM.
+       01 GL-PERIOD-WS.
+           02 GL-YYYY-WS                PIC 9(4).
+           02 GL-MM-WS                  PIC 9(2).
+       01 GL-TOTALS-WS.
+           02 GL-SALES-REVENUE-WS       PIC S9(9)V99 VALUE 0.
+           02 GL-SALES-VAT-WS           PIC S9(9)V99 VALUE 0.
+           02 GL-PURCHASE-COST-WS       PIC S9(9)V99 VALUE 0.
+       01 GL-WORK-WS                    PIC X(100).
+       LINKAGE SECTION.
+       01 LS-RETURN-GLEXTRACT PIC 9.
+
+       PROCEDURE DIVISION USING LS-RETURN-GLEXTRACT.
+       MAIN-PROCEDURE SECTION.
+           DISPLAY "==============GL EXTRACT"
+           DISPLAY "ENTER PERIOD YEAR (YYYY):"
+           ACCEPT GL-YYYY-WS
+           DISPLAY "ENTER PERIOD MONTH (MM):"
+           ACCEPT GL-MM-WS
+
+           PERFORM EXTRACT-SALES-TOTALS.
+           PERFORM EXTRACT-PURCHASE-TOTALS.
+           PERFORM WRITE-GL-EXTRACT.
+
+           DISPLAY "GL EXTRACT COMPLETE."
+           .
+       MAIN-PROCEDURE-EXT.
+           EXIT PROGRAM.
+
+       EXTRACT-SALES-TOTALS SECTION.
+           OPEN INPUT SALE-FILE.
+           OPEN INPUT GOODS-FILE.
+           GL-READ-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF NOT SALE-VOIDED
+                          AND YYYY-DATE OF DATE-SALE OF REC-SALE =
+                              GL-YYYY-WS
+                          AND MM-DATE OF DATE-SALE OF REC-SALE =
+                              GL-MM-WS
+                       ADD VAT-AMT-SALE OF REC-SALE TO
+                           GL-SALES-VAT-WS
+                       MOVE ID-GOODS OF REC-SALE TO ID-GOODS
+                           OF REC-GOODS
+                       READ GOODS-FILE
+                           KEY IS ID-GOODS OF REC-GOODS
+                           NOT INVALID KEY
+                               COMPUTE GL-SALES-REVENUE-WS =
+                                   GL-SALES-REVENUE-WS +
+                                   NUM-SALE OF REC-SALE *
+                                   PRICE-GOODS OF REC-GOODS
+                       END-READ
+                   END-IF
+                   GO TO GL-READ-SALE
+           END-READ.
+           CLOSE SALE-FILE.
+           CLOSE GOODS-FILE.
+           .
+       EXTRACT-SALES-TOTALS-EXT.
+           EXIT.
+
+       EXTRACT-PURCHASE-TOTALS SECTION.
+           OPEN INPUT PURCHASE-FILE.
+           GL-READ-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PURCHASE-RECEIVED AND NOT PURCHASE-VOIDED
+                          AND YYYY-DATE OF DATE-PURCHASE OF
+                              REC-PURCHASE = GL-YYYY-WS
+                          AND MM-DATE OF DATE-PURCHASE OF
+                              REC-PURCHASE = GL-MM-WS
+                       COMPUTE GL-PURCHASE-COST-WS =
+                           GL-PURCHASE-COST-WS +
+                           NUM-PURCHASE OF REC-PURCHASE *
+                           COST-GOODS OF REC-PURCHASE
+                   END-IF
+                   GO TO GL-READ-PURCHASE
+           END-READ.
+           CLOSE PURCHASE-FILE.
+           .
+       EXTRACT-PURCHASE-TOTALS-EXT.
+           EXIT.
+
+       WRITE-GL-EXTRACT SECTION.
+           OPEN OUTPUT GL-FILE.
+           MOVE "PERIOD,ACCOUNT,DESCRIPTION,AMOUNT" TO GL-WORK-WS
+           MOVE GL-WORK-WS TO REC-GL
+           WRITE REC-GL.
+
+           MOVE SPACE TO GL-WORK-WS
+           STRING GL-YYYY-WS DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               GL-MM-WS DELIMITED BY SIZE
+               ",4000,SALES REVENUE," DELIMITED BY SIZE
+               GL-SALES-REVENUE-WS DELIMITED BY SIZE
+               INTO GL-WORK-WS
+           END-STRING
+           MOVE GL-WORK-WS TO REC-GL
+           WRITE REC-GL.
+
+           MOVE SPACE TO GL-WORK-WS
+           STRING GL-YYYY-WS DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               GL-MM-WS DELIMITED BY SIZE
+               ",2100,VAT PAYABLE," DELIMITED BY SIZE
+               GL-SALES-VAT-WS DELIMITED BY SIZE
+               INTO GL-WORK-WS
+           END-STRING
+           MOVE GL-WORK-WS TO REC-GL
+           WRITE REC-GL.
+
+           MOVE SPACE TO GL-WORK-WS
+           STRING GL-YYYY-WS DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               GL-MM-WS DELIMITED BY SIZE
+               ",5000,PURCHASE COST," DELIMITED BY SIZE
+               GL-PURCHASE-COST-WS DELIMITED BY SIZE
+               INTO GL-WORK-WS
+           END-STRING
+           MOVE GL-WORK-WS TO REC-GL
+           WRITE REC-GL.
+
+           CLOSE GL-FILE.
+           .
+       WRITE-GL-EXTRACT-EXT.
+           EXIT.
+       END PROGRAM GLEXTRACT.
