@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD PRICE-HISTORY-FILE.
+       01 REC-PRICE-HIST.
+           02 ID-GOODS-HIST            PIC 9(6).
+           02 OLD-PRICE-HIST           PIC S9(4)V99.
+           02 NEW-PRICE-HIST           PIC S9(4)V99.
+           02 DATE-HIST.
+               03 YYYY-DATE-HIST       PIC 9(4).
+               03 MM-DATE-HIST         PIC 9(2).
+               03 DD-DATE-HIST         PIC 9(2).
