@@ -13,7 +13,7 @@
                ASSIGN TO "D:\db\purchase"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID-PURCHASE OF REC-PURCHASE
+               RECORD KEY IS KEY-PURCHASE OF REC-PURCHASE
                FILE STATUS IS FILE-STA-PURCHASE.
       *>  ========================================
                SELECT GOODS-FILE
@@ -27,13 +27,28 @@
                ASSIGN TO "D:\db\sales"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID-SALE OF REC-SALE
+               RECORD KEY IS KEY-SALE OF REC-SALE
                FILE STATUS IS FILE-STA-SALE.
+      *>  ========================================
+               SELECT PRINT-FILE
+               ASSIGN TO "D:\db\report.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>  ========================================
+               SELECT SUPPLIER-FILE
+               ASSIGN TO "D:\db\supplier"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODE-SUPPLIER OF REC-SUPPLIER
+               FILE STATUS IS FILE-STA-SUPPLIER.
        DATA DIVISION.
        FILE SECTION.
          COPY SALEFILES.
+         COPY SUPPFILE.
+       FD PRINT-FILE.
+       01 REC-PRINT                    PIC X(150).
        WORKING-STORAGE SECTION.
          COPY SALEPARAM.
+       01 PRINT-LINE-WS                PIC X(150).
        01 USER-PRINT-CHOICE            PIC X.
        01 VICE-PRINT-CHOICE.
            02 GOODS-PRINT-CHOICE       PIC X.
@@ -43,24 +58,90 @@
            02 PARAM-NAME-GOODS         PIC X(20).
            02 PARAM-FIRM-GOODS         PIC X(20).
            02 PARAM-ID-GOODS           PIC 9(6).
+           02 PARAM-DATE-FROM          PIC X(8).
+           02 PARAM-DATE-TO            PIC X(8).
+           02 PARAM-CATEGORY-GOODS     PIC X(10).
+       01 VALUATION-WS.
+           02 EXT-VALUE-WS             PIC S9(7)V99.
+           02 GRAND-TOTAL-VALUE-WS     PIC S9(9)V99.
+       01 MARGIN-WS.
+           02 REVENUE-WS               PIC S9(7)V99.
+           02 COST-WS                  PIC S9(7)V99.
+           02 MARGIN-ITEM-WS           PIC S9(7)V99.
+           02 GRAND-REVENUE-WS         PIC S9(9)V99.
+           02 GRAND-COST-WS            PIC S9(9)V99.
+           02 GRAND-MARGIN-WS          PIC S9(9)V99.
+       01 TOP-SELL-WS.
+           02 TS-COUNT-WS               PIC 9(4) VALUE 0.
+           02 TS-OUTER                  PIC 9(4).
+           02 TS-INNER                  PIC 9(4).
+           02 TS-MAX-IDX                PIC 9(4).
+           02 TS-ROW OCCURS 1 TO 9999 TIMES
+                 DEPENDING ON TS-COUNT-WS
+                 INDEXED BY TS-INDEX.
+               03 TS-ID-GOODS           PIC 9(6).
+               03 TS-NAME-GOODS         PIC X(20).
+               03 TS-QTY                PIC 9(7).
+       01 TS-ROW-TEMP.
+           02 TS-ID-GOODS-TMP           PIC 9(6).
+           02 TS-NAME-GOODS-TMP         PIC X(20).
+           02 TS-QTY-TMP                PIC 9(7).
+       01 TS-RANK-WS                    PIC 9(4).
+       01 TS-TRUNC-WARNED-SW            PIC X VALUE "N".
+           88 TS-TRUNC-WARNED               VALUE "Y".
+       01 SALE-RPT-VAT-TOTAL-WS         PIC S9(7)V99.
+       01 RECON-DATE-WS                 PIC X(8).
+       01 PARAM-ID-PURCHASE-WS          PIC 9(6).
+       01 PARAM-CODE-SUPPLIER-WS        PIC X(06).
+       01 TREND-PARAM-WS.
+           02 TREND-YYYY-CUR-WS         PIC 9(4).
+           02 TREND-MM-CUR-WS           PIC 9(2).
+           02 TREND-YYYY-PRI-WS         PIC 9(4).
+           02 TREND-MM-PRI-WS           PIC 9(2).
+       01 TREND-RESULT-WS.
+           02 TREND-QTY-CUR-WS          PIC 9(7).
+           02 TREND-REVENUE-CUR-WS      PIC S9(9)V99.
+           02 TREND-QTY-PRI-WS          PIC 9(7).
+           02 TREND-REVENUE-PRI-WS      PIC S9(9)V99.
+           02 TREND-QTY-CHG-PCT-WS      PIC S9(3)V99.
+           02 TREND-REV-CHG-PCT-WS      PIC S9(3)V99.
+       01 SUPPLIER-SPEND-WS.
+           02 SPEND-QTY-WS              PIC 9(7).
+           02 SPEND-TOTAL-WS            PIC S9(9)V99.
+           02 SPEND-LINE-CT-WS          PIC 9(5).
+       01 PO-DOC-WS.
+           02 PO-FOUND-SW               PIC X VALUE "N".
+               88 PO-FOUND                  VALUE "Y".
+           02 PO-LINE-COST-WS           PIC S9(7)V99.
+           02 PO-TOTAL-WS                PIC S9(9)V99 VALUE 0.
+       01 RECONCILE-WS.
+           02 RECON-SALE-QTY-WS         PIC 9(7).
+           02 RECON-SALE-REVENUE-WS     PIC S9(9)V99.
+           02 RECON-SALE-VAT-WS         PIC S9(7)V99.
+           02 RECON-SALE-VOID-CT-WS     PIC 9(5).
+           02 RECON-PURCH-QTY-WS        PIC 9(7).
+           02 RECON-PURCH-COST-WS       PIC S9(9)V99.
+           02 RECON-PURCH-VOID-CT-WS    PIC 9(5).
+           02 RECON-NET-STOCK-WS        PIC S9(7).
        01 GHEAD.
-           02 FILLER                   PIC X(20) VALUE "商品编号   ".
-           02 FILLER                   PIC X(20) VALUE "商品名称   ".
-           02 FILLER                   PIC X(20) VALUE "现在售价   ".
-           02 FILLER                   PIC X(20) VALUE "剩余库存   ".
-           02 FILLER                   PIC X(20) VALUE "生产厂商   ".
+           02 FILLER                   PIC X(20) VALUE "商品编号  ".
+           02 FILLER                   PIC X(20) VALUE "商品名称  ".
+           02 FILLER                   PIC X(20) VALUE "现在售价  ".
+           02 FILLER                   PIC X(20) VALUE "剩余库存  ".
+           02 FILLER                   PIC X(20) VALUE "生产厂商  ".
+           02 FILLER                   PIC X(20) VALUE "商品类别  ".
        01 PHEAD.
-           02 FILLER                   PIC X(20) VALUE "订单编号   ".
-           02 FILLER                   PIC X(20) VALUE "商品名称   ".
-           02 FILLER                   PIC X(20) VALUE "商品编号   ".
-           02 FILLER                   PIC X(20) VALUE "购进数目   ".
-           02 FILLER                   PIC X(20) VALUE "购进日期   ".
+           02 FILLER                   PIC X(20) VALUE "订单编号  ".
+           02 FILLER                   PIC X(20) VALUE "商品名称  ".
+           02 FILLER                   PIC X(20) VALUE "商品编号  ".
+           02 FILLER                   PIC X(20) VALUE "购进数目  ".
+           02 FILLER                   PIC X(20) VALUE "购进日期  ".
        01 SHEAD.
-           02 FILLER                   PIC X(20) VALUE "订单编号   ".
-           02 FILLER                   PIC X(20) VALUE "商品名称   ".
-           02 FILLER                   PIC X(20) VALUE "商品编号   ".
-           02 FILLER                   PIC X(20) VALUE "售出数目   ".
-           02 FILLER                   PIC X(20) VALUE "售出日期   ".
+           02 FILLER                   PIC X(20) VALUE "订单编号  ".
+           02 FILLER                   PIC X(20) VALUE "商品名称  ".
+           02 FILLER                   PIC X(20) VALUE "商品编号  ".
+           02 FILLER                   PIC X(20) VALUE "售出数目  ".
+           02 FILLER                   PIC X(20) VALUE "售出日期  ".
        LINKAGE SECTION.
        01 LS-RETURN-PRINT              PIC 9.
        PROCEDURE DIVISION USING LS-RETURN-PRINT.
@@ -73,7 +154,9 @@
            .
        ACCEPT-OPTION SECTION.
            DISPLAY 'G>GOODS-INF    P>PURCHASE-INF   '
-                   'S>SALE-INF    E>EXIT.'.
+                   'S>SALE-INF    F>PROFIT-MARGIN   E>EXIT.'.
+           DISPLAY 'R>END-OF-DAY RECONCILIATION   V>SUPPLIER SPEND '
+                   'STATEMENT.'.
            DISPLAY 'ENTER YOUR CHOICE:'.
            ACCEPT USER-PRINT-CHOICE
            DISPLAY USER-PRINT-CHOICE.
@@ -84,6 +167,12 @@
                     PERFORM SALE-INFO
                 WHEN "P"
                     PERFORM PURCHASE-INFO
+                WHEN "F"
+                    PERFORM PROFIT-MARGIN-INFO
+                WHEN "R"
+                    PERFORM RECONCILE-INFO
+                WHEN "V"
+                    PERFORM SUPPLIER-SPEND-INFO
                 WHEN "E"
                     CONTINUE
                 WHEN OTHER
@@ -95,7 +184,9 @@
       *>  =========================打印仓库信息========================
        GOODS-INFO SECTION.
            DISPLAY 'A>ALL-GOODS-INF    M>BY MANUFACTURER   '
-                   'N>BY NAME     I>BY ID    E>EXIT.'
+                   'N>BY NAME     I>BY ID    L>LOW-STOCK    '
+                   'V>INVENTORY-VALUE    T>TOP-SELLING    '
+                   'C>BY CATEGORY    E>EXIT.'
            DISPLAY 'ENTER YOUR CHOICE:'
            ACCEPT GOODS-PRINT-CHOICE
            EVALUATE GOODS-PRINT-CHOICE
@@ -107,6 +198,14 @@
                    PERFORM NAME-GOODS-INFO
                WHEN 'I'
                    PERFORM ID-GOODS-INFO
+               WHEN 'L'
+                   PERFORM LOW-STOCK-GOODS-INFO
+               WHEN 'V'
+                   PERFORM VALUE-GOODS-INFO
+               WHEN 'T'
+                   PERFORM TOP-SELLING-INFO
+               WHEN 'C'
+                   PERFORM CATEGORY-GOODS-INFO
                WHEN 'E'
                    CONTINUE
                WHEN OTHER
@@ -119,21 +218,21 @@
        ALL-GOODS-INFO SECTION.
            DISPLAY "ALL-GOODS-INFO"
            DISPLAY GHEAD.
-           INITIALIZE COUNT-GOODS-WS.
+           MOVE GHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
            OPEN INPUT GOODS-FILE.
            READ-REC.
            READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
                NOT AT END
-                   ADD 1 TO COUNT-GOODS-WS
-                   MOVE CORR REC-GOODS TO GBODY(COUNT-GOODS-WS)
+                   MOVE CORR REC-GOODS TO GBODY
+                   DISPLAY GBODY
+                   MOVE GBODY TO PRINT-LINE-WS
+                   PERFORM WRITE-REPORT-LINE
                    GO TO READ-REC
            END-READ.
            CLOSE GOODS-FILE.
-           SET INDEX-GOODS TO 1
-           PERFORM VARYING INDEX-GOODS FROM 1 BY 1
-                   UNTIL INDEX-GOODS>COUNT-GOODS-WS
-               DISPLAY GBODY(INDEX-GOODS)
-           END-PERFORM.
            .
            ALL-GOODS-INFO-EXT.
                EXIT.
@@ -142,23 +241,23 @@
            DISPLAY "INPUT THE NAME OF GOODS:"
            ACCEPT PARAM-NAME-GOODS
            DISPLAY GHEAD.
-           INITIALIZE COUNT-GOODS-WS.
+           MOVE GHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
            OPEN INPUT GOODS-FILE.
            READ-REC.
            READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
                NOT AT END
                    IF (NAME-GOODS OF REC-GOODS = PARAM-NAME-GOODS)
-                       ADD 1 TO COUNT-GOODS-WS
-                       MOVE CORR REC-GOODS TO GBODY(COUNT-GOODS-WS)
+                       MOVE CORR REC-GOODS TO GBODY
+                       DISPLAY GBODY
+                       MOVE GBODY TO PRINT-LINE-WS
+                       PERFORM WRITE-REPORT-LINE
                    END-IF
                    GO TO READ-REC
            END-READ.
            CLOSE GOODS-FILE.
-           SET INDEX-GOODS TO 1
-           PERFORM VARYING INDEX-GOODS FROM 1 BY 1
-                   UNTIL INDEX-GOODS>COUNT-GOODS-WS
-               DISPLAY GBODY(INDEX-GOODS)
-           END-PERFORM.
            .
            NAME-GOODS-INFO-EXT.
                EXIT.
@@ -167,23 +266,23 @@
            DISPLAY "INPUT THE MANUFACTURE OF GOODS:"
            ACCEPT PARAM-FIRM-GOODS
            DISPLAY GHEAD.
-           INITIALIZE COUNT-GOODS-WS.
+           MOVE GHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
            OPEN INPUT GOODS-FILE.
            READ-REC.
            READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
                NOT AT END
                    IF (FIRM-GOODS OF REC-GOODS = PARAM-FIRM-GOODS)
-                       ADD 1 TO COUNT-GOODS-WS
-                       MOVE CORR REC-GOODS TO GBODY(COUNT-GOODS-WS)
+                       MOVE CORR REC-GOODS TO GBODY
+                       DISPLAY GBODY
+                       MOVE GBODY TO PRINT-LINE-WS
+                       PERFORM WRITE-REPORT-LINE
                    END-IF
                    GO TO READ-REC
            END-READ.
            CLOSE GOODS-FILE.
-           SET INDEX-GOODS TO 1
-           PERFORM VARYING INDEX-GOODS FROM 1 BY 1
-                   UNTIL INDEX-GOODS>COUNT-GOODS-WS
-               DISPLAY GBODY(INDEX-GOODS)
-           END-PERFORM.
            .
            MANUF-GOODS-INFO-EXT.
                EXIT.
@@ -192,35 +291,464 @@
            DISPLAY "INPUT THE ID OF GOODS:"
            ACCEPT PARAM-ID-GOODS
            DISPLAY GHEAD.
-           INITIALIZE COUNT-GOODS-WS.
+           MOVE GHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
            OPEN INPUT GOODS-FILE.
            READ-REC.
            READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
                NOT AT END
                    IF (ID-GOODS OF REC-GOODS = PARAM-ID-GOODS)
-                       ADD 1 TO COUNT-GOODS-WS
-                       MOVE CORR REC-GOODS TO GBODY(COUNT-GOODS-WS)
+                       MOVE CORR REC-GOODS TO GBODY
+                       DISPLAY GBODY
+                       MOVE GBODY TO PRINT-LINE-WS
+                       PERFORM WRITE-REPORT-LINE
                    END-IF
                    GO TO READ-REC
            END-READ.
            CLOSE GOODS-FILE.
-           SET INDEX-GOODS TO 1
-           PERFORM VARYING INDEX-GOODS FROM 1 BY 1
-                   UNTIL INDEX-GOODS>COUNT-GOODS-WS
-               DISPLAY GBODY(INDEX-GOODS)
-           END-PERFORM.
            .
            ID-GOODS-INFO-EXT.
                EXIT.
+       LOW-STOCK-GOODS-INFO SECTION.
+           DISPLAY "LOW-STOCK-GOODS-INFO"
+           DISPLAY GHEAD.
+           MOVE GHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           OPEN INPUT GOODS-FILE.
+           READ-REC.
+           READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF (LEFT-GOODS OF REC-GOODS
+                       NOT GREATER THAN REORDER-LEVEL OF REC-GOODS)
+                       MOVE CORR REC-GOODS TO GBODY
+                       DISPLAY GBODY
+                       MOVE GBODY TO PRINT-LINE-WS
+                       PERFORM WRITE-REPORT-LINE
+                   END-IF
+                   GO TO READ-REC
+           END-READ.
+           CLOSE GOODS-FILE.
+           .
+           LOW-STOCK-GOODS-INFO-EXT.
+               EXIT.
+       VALUE-GOODS-INFO SECTION.
+           DISPLAY "INVENTORY-VALUATION-INFO"
+           DISPLAY "ID-GOODS   NAME-GOODS           EXTENDED-VALUE"
+           INITIALIZE GRAND-TOTAL-VALUE-WS.
+           OPEN INPUT GOODS-FILE.
+           VALUE-READ-REC.
+           READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   COMPUTE EXT-VALUE-WS =
+                       PRICE-GOODS OF REC-GOODS
+                           * LEFT-GOODS OF REC-GOODS
+                   ADD EXT-VALUE-WS TO GRAND-TOTAL-VALUE-WS
+                   DISPLAY ID-GOODS OF REC-GOODS " "
+                           NAME-GOODS OF REC-GOODS " "
+                           EXT-VALUE-WS
+                   STRING ID-GOODS OF REC-GOODS " "
+                       NAME-GOODS OF REC-GOODS " " EXT-VALUE-WS
+                       DELIMITED BY SIZE INTO PRINT-LINE-WS
+                   PERFORM WRITE-REPORT-LINE
+                   GO TO VALUE-READ-REC
+           END-READ.
+           CLOSE GOODS-FILE.
+           DISPLAY "GRAND TOTAL INVENTORY VALUE: " GRAND-TOTAL-VALUE-WS.
+           STRING "GRAND TOTAL INVENTORY VALUE: " GRAND-TOTAL-VALUE-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           .
+           VALUE-GOODS-INFO-EXT.
+               EXIT.
+       CATEGORY-GOODS-INFO SECTION.
+           DISPLAY "CATEGORY-GOODS-INFO"
+           DISPLAY "INPUT THE CATEGORY OF GOODS:"
+           ACCEPT PARAM-CATEGORY-GOODS
+           DISPLAY GHEAD.
+           MOVE GHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           OPEN INPUT GOODS-FILE.
+           READ-REC.
+           READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF (CATEGORY-GOODS OF REC-GOODS
+                           = PARAM-CATEGORY-GOODS)
+                       MOVE CORR REC-GOODS TO GBODY
+                       DISPLAY GBODY
+                       MOVE GBODY TO PRINT-LINE-WS
+                       PERFORM WRITE-REPORT-LINE
+                   END-IF
+                   GO TO READ-REC
+           END-READ.
+           CLOSE GOODS-FILE.
+           .
+           CATEGORY-GOODS-INFO-EXT.
+               EXIT.
+      *>  =========================打印利润报表========================
+       PROFIT-MARGIN-INFO SECTION.
+           DISPLAY "PROFIT-MARGIN-INFO"
+           DISPLAY "ID-GOODS   NAME-GOODS           REVENUE     "
+                   "COST        MARGIN"
+           INITIALIZE GRAND-REVENUE-WS GRAND-COST-WS GRAND-MARGIN-WS.
+           OPEN INPUT GOODS-FILE.
+           MARGIN-READ-GOODS.
+           READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM COMPUTE-ITEM-MARGIN
+                   GO TO MARGIN-READ-GOODS
+           END-READ.
+           CLOSE GOODS-FILE.
+           DISPLAY "GRAND TOTAL REVENUE: " GRAND-REVENUE-WS
+           DISPLAY "GRAND TOTAL COST:    " GRAND-COST-WS
+           DISPLAY "GRAND TOTAL MARGIN:  " GRAND-MARGIN-WS
+           STRING "GRAND TOTAL REVENUE: " GRAND-REVENUE-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "GRAND TOTAL COST:    " GRAND-COST-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "GRAND TOTAL MARGIN:  " GRAND-MARGIN-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           .
+           PROFIT-MARGIN-INFO-EXT.
+               EXIT.
+
+       COMPUTE-ITEM-MARGIN SECTION.
+           INITIALIZE REVENUE-WS COST-WS.
+           OPEN INPUT SALE-FILE.
+           SCAN-MARGIN-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-GOODS OF REC-SALE = ID-GOODS OF REC-GOODS
+                          AND NOT SALE-VOIDED
+                       COMPUTE REVENUE-WS = REVENUE-WS +
+                           NUM-SALE OF REC-SALE *
+                           PRICE-GOODS OF REC-GOODS
+                   END-IF
+                   GO TO SCAN-MARGIN-SALE
+           END-READ.
+           CLOSE SALE-FILE.
+
+           OPEN INPUT PURCHASE-FILE.
+           SCAN-MARGIN-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-GOODS OF REC-PURCHASE = ID-GOODS OF REC-GOODS
+                          AND PURCHASE-RECEIVED
+                          AND NOT PURCHASE-VOIDED
+                       COMPUTE COST-WS = COST-WS +
+                           NUM-PURCHASE OF REC-PURCHASE *
+                           COST-GOODS OF REC-PURCHASE
+                   END-IF
+                   GO TO SCAN-MARGIN-PURCHASE
+           END-READ.
+           CLOSE PURCHASE-FILE.
+
+           COMPUTE MARGIN-ITEM-WS = REVENUE-WS - COST-WS.
+           DISPLAY ID-GOODS OF REC-GOODS " "
+                   NAME-GOODS OF REC-GOODS " "
+                   REVENUE-WS " " COST-WS " " MARGIN-ITEM-WS.
+           STRING ID-GOODS OF REC-GOODS " "
+               NAME-GOODS OF REC-GOODS " "
+               REVENUE-WS " " COST-WS " " MARGIN-ITEM-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           ADD REVENUE-WS TO GRAND-REVENUE-WS.
+           ADD COST-WS TO GRAND-COST-WS.
+           ADD MARGIN-ITEM-WS TO GRAND-MARGIN-WS.
+           .
+           COMPUTE-ITEM-MARGIN-EXT.
+               EXIT.
+      *>  =========================结账日汇总报表========================
+       RECONCILE-INFO SECTION.
+           DISPLAY "END-OF-DAY RECONCILIATION"
+           DISPLAY "ENTER DATE TO RECONCILE (YYYYMMDD):"
+           ACCEPT RECON-DATE-WS
+           INITIALIZE RECONCILE-WS.
+
+           OPEN INPUT SALE-FILE.
+           RECON-READ-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF DATE-SALE OF REC-SALE = RECON-DATE-WS
+                       IF SALE-VOIDED
+                           ADD 1 TO RECON-SALE-VOID-CT-WS
+                       ELSE
+                           ADD NUM-SALE OF REC-SALE
+                               TO RECON-SALE-QTY-WS
+                           ADD VAT-AMT-SALE OF REC-SALE
+                               TO RECON-SALE-VAT-WS
+                           MOVE ID-GOODS OF REC-SALE TO ID-GOODS
+                               OF REC-GOODS
+                           OPEN INPUT GOODS-FILE
+                           READ GOODS-FILE
+                               KEY IS ID-GOODS OF REC-GOODS
+                               NOT INVALID KEY
+                                   COMPUTE RECON-SALE-REVENUE-WS =
+                                       RECON-SALE-REVENUE-WS +
+                                       NUM-SALE OF REC-SALE *
+                                       PRICE-GOODS OF REC-GOODS
+                           END-READ
+                           CLOSE GOODS-FILE
+                       END-IF
+                   END-IF
+                   GO TO RECON-READ-SALE
+           END-READ.
+           CLOSE SALE-FILE.
+
+           OPEN INPUT PURCHASE-FILE.
+           RECON-READ-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF DATE-PURCHASE OF REC-PURCHASE = RECON-DATE-WS
+                       IF PURCHASE-VOIDED
+                           ADD 1 TO RECON-PURCH-VOID-CT-WS
+                       ELSE
+                           IF PURCHASE-RECEIVED
+                               ADD NUM-PURCHASE OF REC-PURCHASE
+                                   TO RECON-PURCH-QTY-WS
+                               COMPUTE RECON-PURCH-COST-WS =
+                                   RECON-PURCH-COST-WS +
+                                   NUM-PURCHASE OF REC-PURCHASE *
+                                   COST-GOODS OF REC-PURCHASE
+                           END-IF
+                       END-IF
+                   END-IF
+                   GO TO RECON-READ-PURCHASE
+           END-READ.
+           CLOSE PURCHASE-FILE.
+
+           COMPUTE RECON-NET-STOCK-WS =
+               RECON-PURCH-QTY-WS - RECON-SALE-QTY-WS.
+
+           DISPLAY "RECONCILIATION FOR " RECON-DATE-WS.
+           DISPLAY "SALES QTY:        " RECON-SALE-QTY-WS.
+           DISPLAY "SALES REVENUE:    " RECON-SALE-REVENUE-WS.
+           DISPLAY "SALES VAT:        " RECON-SALE-VAT-WS.
+           DISPLAY "VOIDED SALES:     " RECON-SALE-VOID-CT-WS.
+           DISPLAY "PURCHASE QTY:     " RECON-PURCH-QTY-WS.
+           DISPLAY "PURCHASE COST:    " RECON-PURCH-COST-WS.
+           DISPLAY "VOIDED PURCHASES: " RECON-PURCH-VOID-CT-WS.
+           DISPLAY "NET STOCK CHANGE: " RECON-NET-STOCK-WS.
+
+           STRING "RECONCILIATION FOR " RECON-DATE-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "SALES QTY: " RECON-SALE-QTY-WS
+               " REVENUE: " RECON-SALE-REVENUE-WS
+               " VAT: " RECON-SALE-VAT-WS
+               " VOIDED: " RECON-SALE-VOID-CT-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "PURCHASE QTY: " RECON-PURCH-QTY-WS
+               " COST: " RECON-PURCH-COST-WS
+               " VOIDED: " RECON-PURCH-VOID-CT-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "NET STOCK CHANGE: " RECON-NET-STOCK-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           .
+           RECONCILE-INFO-EXT.
+               EXIT.
+       SUPPLIER-SPEND-INFO SECTION.
+           DISPLAY "SUPPLIER SPEND STATEMENT"
+           DISPLAY "ENTER SUPPLIER CODE:"
+           ACCEPT PARAM-CODE-SUPPLIER-WS
+           INITIALIZE SUPPLIER-SPEND-WS.
+
+           OPEN INPUT SUPPLIER-FILE.
+           MOVE PARAM-CODE-SUPPLIER-WS TO CODE-SUPPLIER OF REC-SUPPLIER.
+           READ SUPPLIER-FILE
+               KEY IS CODE-SUPPLIER OF REC-SUPPLIER
+               INVALID KEY
+                   DISPLAY "SUPPLIER NOT FOUND."
+                   CLOSE SUPPLIER-FILE
+                   GO TO SUPPLIER-SPEND-INFO-EXT
+           END-READ.
+           CLOSE SUPPLIER-FILE.
+
+           OPEN INPUT GOODS-FILE.
+           OPEN INPUT PURCHASE-FILE.
+           SPEND-READ-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PURCHASE-RECEIVED AND NOT PURCHASE-VOIDED
+                       MOVE ID-GOODS OF REC-PURCHASE TO ID-GOODS
+                           OF REC-GOODS
+                       READ GOODS-FILE
+                           KEY IS ID-GOODS OF REC-GOODS
+                           NOT INVALID KEY
+                               IF CODE-SUPPLIER OF REC-GOODS =
+                                      PARAM-CODE-SUPPLIER-WS
+                                   ADD NUM-PURCHASE OF REC-PURCHASE
+                                       TO SPEND-QTY-WS
+                                   ADD 1 TO SPEND-LINE-CT-WS
+                                   COMPUTE SPEND-TOTAL-WS =
+                                       SPEND-TOTAL-WS +
+                                       NUM-PURCHASE OF REC-PURCHASE *
+                                       COST-GOODS OF REC-PURCHASE
+                               END-IF
+                       END-READ
+                   END-IF
+                   GO TO SPEND-READ-PURCHASE
+           END-READ.
+           CLOSE GOODS-FILE.
+           CLOSE PURCHASE-FILE.
+
+           DISPLAY "SUPPLIER: " NAME-SUPPLIER OF REC-SUPPLIER.
+           DISPLAY "PURCHASE LINES: " SPEND-LINE-CT-WS.
+           DISPLAY "TOTAL QTY RECEIVED: " SPEND-QTY-WS.
+           DISPLAY "TOTAL SPEND: " SPEND-TOTAL-WS.
+
+           STRING "SUPPLIER SPEND STATEMENT FOR "
+               CODE-SUPPLIER OF REC-SUPPLIER " "
+               NAME-SUPPLIER OF REC-SUPPLIER
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "LINES: " SPEND-LINE-CT-WS
+               " QTY: " SPEND-QTY-WS
+               " TOTAL SPEND: " SPEND-TOTAL-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           .
+           SUPPLIER-SPEND-INFO-EXT.
+               EXIT.
+      *>  =======================畅销商品排行报表====================
+       TOP-SELLING-INFO SECTION.
+           DISPLAY "TOP-SELLING-GOODS-INFO"
+           INITIALIZE TS-COUNT-WS.
+           MOVE "N" TO TS-TRUNC-WARNED-SW.
+           OPEN INPUT GOODS-FILE.
+           TOP-SELL-READ-GOODS.
+           READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF TS-COUNT-WS = 9999
+                       IF NOT TS-TRUNC-WARNED
+                           DISPLAY "TOP-SELLING-GOODS-INFO: CATALOG "
+                                   "EXCEEDS 9999 SKUS - RANKING "
+                                   "TRUNCATED AT 9999."
+                           SET TS-TRUNC-WARNED TO TRUE
+                       END-IF
+                   ELSE
+                       PERFORM COMPUTE-TOP-SELL-QTY
+                   END-IF
+                   GO TO TOP-SELL-READ-GOODS
+           END-READ.
+           CLOSE GOODS-FILE.
+           PERFORM RANK-TOP-SELL.
+           DISPLAY "RANK  ID-GOODS  NAME-GOODS            QTY-SOLD"
+           SET TS-INDEX TO 1
+           PERFORM VARYING TS-INDEX FROM 1 BY 1
+                   UNTIL TS-INDEX > TS-COUNT-WS
+               DISPLAY TS-INDEX " " TS-ID-GOODS(TS-INDEX) " "
+                       TS-NAME-GOODS(TS-INDEX) " " TS-QTY(TS-INDEX)
+               MOVE TS-INDEX TO TS-RANK-WS
+               STRING TS-RANK-WS " " TS-ID-GOODS(TS-INDEX) " "
+                   TS-NAME-GOODS(TS-INDEX) " " TS-QTY(TS-INDEX)
+                   DELIMITED BY SIZE INTO PRINT-LINE-WS
+               PERFORM WRITE-REPORT-LINE
+           END-PERFORM.
+           .
+           TOP-SELLING-INFO-EXT.
+               EXIT.
+
+       COMPUTE-TOP-SELL-QTY SECTION.
+           ADD 1 TO TS-COUNT-WS.
+           MOVE ID-GOODS OF REC-GOODS TO TS-ID-GOODS(TS-COUNT-WS).
+           MOVE NAME-GOODS OF REC-GOODS TO TS-NAME-GOODS(TS-COUNT-WS).
+           INITIALIZE TS-QTY(TS-COUNT-WS).
+           OPEN INPUT SALE-FILE.
+           TOP-SELL-SCAN-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-GOODS OF REC-SALE = ID-GOODS OF REC-GOODS
+                          AND NOT SALE-VOIDED
+                       ADD NUM-SALE OF REC-SALE TO TS-QTY(TS-COUNT-WS)
+                   END-IF
+                   GO TO TOP-SELL-SCAN-SALE
+           END-READ.
+           CLOSE SALE-FILE.
+           .
+           COMPUTE-TOP-SELL-QTY-EXT.
+               EXIT.
+
+       RANK-TOP-SELL SECTION.
+           MOVE 1 TO TS-OUTER.
+           PERFORM RANK-OUTER-STEP UNTIL TS-OUTER > TS-COUNT-WS.
+           .
+           RANK-TOP-SELL-EXT.
+               EXIT.
+
+       RANK-OUTER-STEP SECTION.
+           MOVE TS-OUTER TO TS-MAX-IDX.
+           COMPUTE TS-INNER = TS-OUTER + 1.
+           PERFORM RANK-INNER-STEP UNTIL TS-INNER > TS-COUNT-WS.
+           IF TS-MAX-IDX NOT = TS-OUTER
+               PERFORM SWAP-TOP-SELL-ROWS
+           END-IF.
+           ADD 1 TO TS-OUTER.
+           .
+           RANK-OUTER-STEP-EXT.
+               EXIT.
+
+       RANK-INNER-STEP SECTION.
+           IF TS-QTY(TS-INNER) > TS-QTY(TS-MAX-IDX)
+               MOVE TS-INNER TO TS-MAX-IDX
+           END-IF.
+           ADD 1 TO TS-INNER.
+           .
+           RANK-INNER-STEP-EXT.
+               EXIT.
+
+       SWAP-TOP-SELL-ROWS SECTION.
+           MOVE TS-ROW(TS-OUTER) TO TS-ROW-TEMP.
+           MOVE TS-ROW(TS-MAX-IDX) TO TS-ROW(TS-OUTER).
+           MOVE TS-ROW-TEMP TO TS-ROW(TS-MAX-IDX).
+           .
+           SWAP-TOP-SELL-ROWS-EXT.
+               EXIT.
 
       *>  ===========================打印售出货单==============
        SALE-INFO SECTION.
-           DISPLAY 'A>ALL-SALE-INF   E>EXIT.'
+           DISPLAY 'A>ALL-SALE-INF   D>BY DATE-RANGE   '
+                   'I>BY GOODS-ID   T>MONTHLY TREND   E>EXIT.'
            DISPLAY 'ENTER YOUR CHOICE:'
            ACCEPT SALE-PRINT-CHOICE
            EVALUATE SALE-PRINT-CHOICE
                WHEN 'A'
                    PERFORM ALL-SALE-INFO
+               WHEN 'D'
+                   PERFORM DATE-SALE-INFO
+               WHEN 'I'
+                   PERFORM ID-GOODS-SALE-INFO
+               WHEN 'T'
+                   PERFORM SALES-TREND-INFO
                WHEN 'E'
                    CONTINUE
                WHEN OTHER
@@ -233,32 +761,213 @@
        ALL-SALE-INFO SECTION.
            DISPLAY "ALL-SALE-INFO"
            DISPLAY SHEAD.
-           INITIALIZE COUNT-SALE-WS.
+           MOVE SHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE 0 TO SALE-RPT-VAT-TOTAL-WS.
            OPEN INPUT SALE-FILE.
            READ-REC.
            READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
                NOT AT END
-                   ADD 1 TO COUNT-SALE-WS
-                   MOVE CORR REC-SALE TO SBODY(COUNT-SALE-WS)
+                   MOVE CORR REC-SALE TO SBODY
+                   DISPLAY SBODY
+                   MOVE SBODY TO PRINT-LINE-WS
+                   PERFORM WRITE-REPORT-LINE
+                   IF NOT SALE-VOIDED
+                       ADD VAT-AMT-SALE OF REC-SALE TO
+                           SALE-RPT-VAT-TOTAL-WS
+                   END-IF
                    GO TO READ-REC
            END-READ.
            CLOSE SALE-FILE.
-           SET INDEX-SALE TO 1
-           PERFORM VARYING INDEX-SALE FROM 1 BY 1
-                   UNTIL INDEX-SALE>COUNT-SALE-WS
-               DISPLAY SBODY(INDEX-SALE)
-           END-PERFORM.
+           PERFORM PRINT-SALE-RPT-VAT-TOTAL.
            .
            ALL-SALE-INFO-EXT.
                EXIT.
+       DATE-SALE-INFO SECTION.
+           DISPLAY "ENTER START DATE OF RANGE (YYYYMMDD):"
+           ACCEPT PARAM-DATE-FROM
+           DISPLAY "ENTER END DATE OF RANGE (YYYYMMDD):"
+           ACCEPT PARAM-DATE-TO
+           DISPLAY SHEAD.
+           MOVE SHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE 0 TO SALE-RPT-VAT-TOTAL-WS.
+           OPEN INPUT SALE-FILE.
+           DATE-READ-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF DATE-SALE OF REC-SALE NOT < PARAM-DATE-FROM AND
+                      DATE-SALE OF REC-SALE NOT > PARAM-DATE-TO
+                       MOVE CORR REC-SALE TO SBODY
+                       DISPLAY SBODY
+                       MOVE SBODY TO PRINT-LINE-WS
+                       PERFORM WRITE-REPORT-LINE
+                       IF NOT SALE-VOIDED
+                           ADD VAT-AMT-SALE OF REC-SALE TO
+                               SALE-RPT-VAT-TOTAL-WS
+                       END-IF
+                   END-IF
+                   GO TO DATE-READ-SALE
+           END-READ.
+           CLOSE SALE-FILE.
+           PERFORM PRINT-SALE-RPT-VAT-TOTAL.
+           .
+           DATE-SALE-INFO-EXT.
+               EXIT.
+       ID-GOODS-SALE-INFO SECTION.
+           DISPLAY "ID-GOODS-SALE-INFO"
+           DISPLAY "INPUT THE ID OF GOODS:"
+           ACCEPT PARAM-ID-GOODS
+           DISPLAY SHEAD.
+           MOVE SHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           MOVE 0 TO SALE-RPT-VAT-TOTAL-WS.
+           OPEN INPUT SALE-FILE.
+           IDG-READ-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-GOODS OF REC-SALE = PARAM-ID-GOODS
+                       MOVE CORR REC-SALE TO SBODY
+                       DISPLAY SBODY
+                       MOVE SBODY TO PRINT-LINE-WS
+                       PERFORM WRITE-REPORT-LINE
+                       IF NOT SALE-VOIDED
+                           ADD VAT-AMT-SALE OF REC-SALE TO
+                               SALE-RPT-VAT-TOTAL-WS
+                       END-IF
+                   END-IF
+                   GO TO IDG-READ-SALE
+           END-READ.
+           CLOSE SALE-FILE.
+           PERFORM PRINT-SALE-RPT-VAT-TOTAL.
+           .
+           ID-GOODS-SALE-INFO-EXT.
+               EXIT.
+       PRINT-SALE-RPT-VAT-TOTAL SECTION.
+           DISPLAY "TAX COLLECTED: " SALE-RPT-VAT-TOTAL-WS.
+           STRING "TAX COLLECTED: " SALE-RPT-VAT-TOTAL-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           .
+           PRINT-SALE-RPT-VAT-TOTAL-EXT.
+               EXIT.
+       SALES-TREND-INFO SECTION.
+           DISPLAY "PERIOD-OVER-PERIOD SALES TREND"
+           DISPLAY "ENTER CURRENT PERIOD YEAR (YYYY):"
+           ACCEPT TREND-YYYY-CUR-WS
+           DISPLAY "ENTER CURRENT PERIOD MONTH (MM):"
+           ACCEPT TREND-MM-CUR-WS
+           DISPLAY "ENTER PRIOR PERIOD YEAR (YYYY):"
+           ACCEPT TREND-YYYY-PRI-WS
+           DISPLAY "ENTER PRIOR PERIOD MONTH (MM):"
+           ACCEPT TREND-MM-PRI-WS
+           INITIALIZE TREND-RESULT-WS.
+
+           OPEN INPUT SALE-FILE.
+           OPEN INPUT GOODS-FILE.
+           TREND-READ-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF NOT SALE-VOIDED
+                       PERFORM COMPUTE-TREND-LINE
+                   END-IF
+                   GO TO TREND-READ-SALE
+           END-READ.
+           CLOSE SALE-FILE.
+           CLOSE GOODS-FILE.
+
+           IF TREND-QTY-PRI-WS > 0
+               COMPUTE TREND-QTY-CHG-PCT-WS ROUNDED =
+                   (TREND-QTY-CUR-WS - TREND-QTY-PRI-WS) * 100 /
+                   TREND-QTY-PRI-WS
+           END-IF.
+           IF NOT (TREND-REVENUE-PRI-WS = 0)
+               COMPUTE TREND-REV-CHG-PCT-WS ROUNDED =
+                   (TREND-REVENUE-CUR-WS - TREND-REVENUE-PRI-WS) * 100
+                   / TREND-REVENUE-PRI-WS
+           END-IF.
+
+           DISPLAY "CURRENT PERIOD QTY: " TREND-QTY-CUR-WS
+                   "  REVENUE: " TREND-REVENUE-CUR-WS.
+           DISPLAY "PRIOR PERIOD QTY:   " TREND-QTY-PRI-WS
+                   "  REVENUE: " TREND-REVENUE-PRI-WS.
+           DISPLAY "QTY CHANGE PCT:     " TREND-QTY-CHG-PCT-WS.
+           DISPLAY "REVENUE CHANGE PCT: " TREND-REV-CHG-PCT-WS.
+
+           STRING "SALES TREND " TREND-YYYY-CUR-WS "/" TREND-MM-CUR-WS
+               " VS " TREND-YYYY-PRI-WS "/" TREND-MM-PRI-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "CURRENT QTY: " TREND-QTY-CUR-WS
+               " REVENUE: " TREND-REVENUE-CUR-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "PRIOR QTY: " TREND-QTY-PRI-WS
+               " REVENUE: " TREND-REVENUE-PRI-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "QTY CHANGE PCT: " TREND-QTY-CHG-PCT-WS
+               " REVENUE CHANGE PCT: " TREND-REV-CHG-PCT-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           .
+           SALES-TREND-INFO-EXT.
+               EXIT.
+       COMPUTE-TREND-LINE SECTION.
+           IF YYYY-DATE OF DATE-SALE OF REC-SALE = TREND-YYYY-CUR-WS
+                  AND MM-DATE OF DATE-SALE OF REC-SALE =
+                      TREND-MM-CUR-WS
+               ADD NUM-SALE OF REC-SALE TO TREND-QTY-CUR-WS
+               MOVE ID-GOODS OF REC-SALE TO ID-GOODS OF REC-GOODS
+               READ GOODS-FILE
+                   KEY IS ID-GOODS OF REC-GOODS
+                   NOT INVALID KEY
+                       COMPUTE TREND-REVENUE-CUR-WS =
+                           TREND-REVENUE-CUR-WS +
+                           NUM-SALE OF REC-SALE *
+                           PRICE-GOODS OF REC-GOODS
+               END-READ
+           END-IF.
+           IF YYYY-DATE OF DATE-SALE OF REC-SALE = TREND-YYYY-PRI-WS
+                  AND MM-DATE OF DATE-SALE OF REC-SALE =
+                      TREND-MM-PRI-WS
+               ADD NUM-SALE OF REC-SALE TO TREND-QTY-PRI-WS
+               MOVE ID-GOODS OF REC-SALE TO ID-GOODS OF REC-GOODS
+               READ GOODS-FILE
+                   KEY IS ID-GOODS OF REC-GOODS
+                   NOT INVALID KEY
+                       COMPUTE TREND-REVENUE-PRI-WS =
+                           TREND-REVENUE-PRI-WS +
+                           NUM-SALE OF REC-SALE *
+                           PRICE-GOODS OF REC-GOODS
+               END-READ
+           END-IF.
+           .
+           COMPUTE-TREND-LINE-EXT.
+               EXIT.
       *>  ===========================打印购进货单==============
        PURCHASE-INFO SECTION.
-           DISPLAY 'A>ALL-PURCHASE-INF   E>EXIT.'
+           DISPLAY 'A>ALL-PURCHASE-INF   D>BY DATE-RANGE   '
+                   'I>BY GOODS-ID   O>PURCHASE ORDER DOC   E>EXIT.'
            DISPLAY 'ENTER YOUR CHOICE:'
            ACCEPT PURCHASE-PRINT-CHOICE
            EVALUATE PURCHASE-PRINT-CHOICE
                WHEN 'A'
                    PERFORM ALL-PURCHASE-INFO
+               WHEN 'D'
+                   PERFORM DATE-PURCHASE-INFO
+               WHEN 'I'
+                   PERFORM ID-GOODS-PURCHASE-INFO
+               WHEN 'O'
+                   PERFORM PURCHASE-ORDER-DOC-INFO
                WHEN 'E'
                    CONTINUE
                WHEN OTHER
@@ -271,23 +980,174 @@
        ALL-PURCHASE-INFO SECTION.
            DISPLAY "ALL-PURCHASE-INFO"
            DISPLAY PHEAD.
-           INITIALIZE COUNT-PURCHASE-WS.
+           MOVE PHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
            OPEN INPUT PURCHASE-FILE.
            READ-REC.
            READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
                NOT AT END
-                   ADD 1 TO COUNT-PURCHASE-WS
-                   MOVE CORR REC-PURCHASE TO PBODY(COUNT-PURCHASE-WS)
+                   MOVE CORR REC-PURCHASE TO PBODY
+                   DISPLAY PBODY
+                   MOVE PBODY TO PRINT-LINE-WS
+                   PERFORM WRITE-REPORT-LINE
                    GO TO READ-REC
            END-READ.
            CLOSE PURCHASE-FILE.
-           SET INDEX-PURCHASE TO 1
-           PERFORM VARYING INDEX-PURCHASE FROM 1 BY 1
-                   UNTIL INDEX-PURCHASE>COUNT-PURCHASE-WS
-               DISPLAY PBODY(INDEX-PURCHASE)
-           END-PERFORM.
            .
            ALL-PURCHASE-INFO-EXT.
                EXIT.
+       DATE-PURCHASE-INFO SECTION.
+           DISPLAY "ENTER START DATE OF RANGE (YYYYMMDD):"
+           ACCEPT PARAM-DATE-FROM
+           DISPLAY "ENTER END DATE OF RANGE (YYYYMMDD):"
+           ACCEPT PARAM-DATE-TO
+           DISPLAY PHEAD.
+           MOVE PHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           OPEN INPUT PURCHASE-FILE.
+           DATE-READ-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF DATE-PURCHASE OF REC-PURCHASE
+                          NOT < PARAM-DATE-FROM AND
+                      DATE-PURCHASE OF REC-PURCHASE
+                          NOT > PARAM-DATE-TO
+                       MOVE CORR REC-PURCHASE TO PBODY
+                       DISPLAY PBODY
+                       MOVE PBODY TO PRINT-LINE-WS
+                       PERFORM WRITE-REPORT-LINE
+                   END-IF
+                   GO TO DATE-READ-PURCHASE
+           END-READ.
+           CLOSE PURCHASE-FILE.
+           .
+           DATE-PURCHASE-INFO-EXT.
+               EXIT.
+       ID-GOODS-PURCHASE-INFO SECTION.
+           DISPLAY "ID-GOODS-PURCHASE-INFO"
+           DISPLAY "INPUT THE ID OF GOODS:"
+           ACCEPT PARAM-ID-GOODS
+           DISPLAY PHEAD.
+           MOVE PHEAD TO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           OPEN INPUT PURCHASE-FILE.
+           IDG-READ-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-GOODS OF REC-PURCHASE = PARAM-ID-GOODS
+                       MOVE CORR REC-PURCHASE TO PBODY
+                       DISPLAY PBODY
+                       MOVE PBODY TO PRINT-LINE-WS
+                       PERFORM WRITE-REPORT-LINE
+                   END-IF
+                   GO TO IDG-READ-PURCHASE
+           END-READ.
+           CLOSE PURCHASE-FILE.
+           .
+           ID-GOODS-PURCHASE-INFO-EXT.
+               EXIT.
+       PURCHASE-ORDER-DOC-INFO SECTION.
+           DISPLAY "PURCHASE-ORDER-DOC-INFO"
+           DISPLAY "INPUT THE ID OF PURCHASE ORDER:"
+           ACCEPT PARAM-ID-PURCHASE-WS
+           MOVE "N" TO PO-FOUND-SW.
+           MOVE 0 TO PO-TOTAL-WS.
+
+           STRING "PURCHASE ORDER NO: " PARAM-ID-PURCHASE-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           DISPLAY PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+
+           OPEN INPUT PURCHASE-FILE.
+           OPEN INPUT GOODS-FILE.
+           OPEN INPUT SUPPLIER-FILE.
+           PODOC-READ-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-PURCHASE OF REC-PURCHASE =
+                          PARAM-ID-PURCHASE-WS
+                       PERFORM PRINT-PODOC-LINE
+                   END-IF
+                   GO TO PODOC-READ-PURCHASE
+           END-READ.
+           CLOSE PURCHASE-FILE.
+           CLOSE GOODS-FILE.
+           CLOSE SUPPLIER-FILE.
+
+           IF NOT PO-FOUND
+               DISPLAY "PURCHASE ORDER NOT FOUND."
+               STRING "PURCHASE ORDER NOT FOUND."
+                   DELIMITED BY SIZE INTO PRINT-LINE-WS
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               DISPLAY "ORDER TOTAL: " PO-TOTAL-WS
+               STRING "ORDER TOTAL: " PO-TOTAL-WS
+                   DELIMITED BY SIZE INTO PRINT-LINE-WS
+               PERFORM WRITE-REPORT-LINE
+           END-IF.
+           .
+           PURCHASE-ORDER-DOC-INFO-EXT.
+               EXIT.
+       PRINT-PODOC-LINE SECTION.
+           SET PO-FOUND TO TRUE.
+           MOVE ID-GOODS OF REC-PURCHASE TO ID-GOODS OF REC-GOODS.
+           READ GOODS-FILE
+               KEY IS ID-GOODS OF REC-GOODS
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           MOVE CODE-SUPPLIER OF REC-GOODS TO CODE-SUPPLIER
+               OF REC-SUPPLIER.
+           READ SUPPLIER-FILE
+               KEY IS CODE-SUPPLIER OF REC-SUPPLIER
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           COMPUTE PO-LINE-COST-WS =
+               NUM-PURCHASE OF REC-PURCHASE *
+               COST-GOODS OF REC-PURCHASE.
+           ADD PO-LINE-COST-WS TO PO-TOTAL-WS.
+
+           DISPLAY "SUPPLIER: " NAME-SUPPLIER OF REC-SUPPLIER
+                   "   CONTACT: " CONTACT-SUPPLIER OF REC-SUPPLIER
+                   "   PHONE: " PHONE-SUPPLIER OF REC-SUPPLIER.
+           DISPLAY "LINE " LINE-PURCHASE OF REC-PURCHASE
+                   "  GOODS: " NAME-GOODS OF REC-GOODS
+                   "  QTY: " NUM-PURCHASE OF REC-PURCHASE
+                   "  COST EACH: " COST-GOODS OF REC-PURCHASE
+                   "  LINE COST: " PO-LINE-COST-WS.
+
+           STRING "SUPPLIER: " NAME-SUPPLIER OF REC-SUPPLIER
+               " CONTACT: " CONTACT-SUPPLIER OF REC-SUPPLIER
+               " PHONE: " PHONE-SUPPLIER OF REC-SUPPLIER
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           STRING "LINE " LINE-PURCHASE OF REC-PURCHASE
+               " GOODS: " NAME-GOODS OF REC-GOODS
+               " QTY: " NUM-PURCHASE OF REC-PURCHASE
+               " COST EACH: " COST-GOODS OF REC-PURCHASE
+               " LINE COST: " PO-LINE-COST-WS
+               DELIMITED BY SIZE INTO PRINT-LINE-WS.
+           PERFORM WRITE-REPORT-LINE.
+           .
+           PRINT-PODOC-LINE-EXT.
+               EXIT.
+      *>  =========================打印到脱机文件========================
+       WRITE-REPORT-LINE SECTION.
+           OPEN EXTEND PRINT-FILE.
+           MOVE PRINT-LINE-WS TO REC-PRINT.
+           WRITE REC-PRINT.
+           CLOSE PRINT-FILE.
+           .
+           WRITE-REPORT-LINE-EXT.
+               EXIT.
 
        END PROGRAM PRINTMAIN.
