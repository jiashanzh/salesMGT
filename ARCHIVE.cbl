@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+               SELECT GOODS-FILE
+               ASSIGN TO "D:\db\goods"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-GOODS OF REC-GOODS
+               FILE STATUS IS FILE-STA-GOODS.
+      *>  ========================================
+               SELECT PURCHASE-FILE
+               ASSIGN TO "D:\db\purchase"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-PURCHASE OF REC-PURCHASE
+               FILE STATUS IS FILE-STA-PURCHASE.
+      *>  ========================================
+               SELECT SALE-FILE
+               ASSIGN TO "D:\db\sales"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-SALE OF REC-SALE
+               FILE STATUS IS FILE-STA-SALE.
+      *>  ========================================
+               SELECT PURCHASE-ARCHIVE-FILE
+               ASSIGN TO "D:\db\purchase.arc"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SALE-ARCHIVE-FILE
+               ASSIGN TO "D:\db\sales.arc"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+         COPY SALEFILES.
+       FD PURCHASE-ARCHIVE-FILE.
+       01 ARC-LINE-PURCHASE            PIC X(100).
+       FD SALE-ARCHIVE-FILE.
+       01 ARC-LINE-SALE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+         COPY SALEPARAM.
+       01 ARC-WORK-WS                  PIC X(100).
+       01 PARAM-CUTOFF-DATE            PIC X(8).
+       01 ARCHIVE-ACTION-CHOICE        PIC X.
+       LINKAGE SECTION.
+       01 LS-RETURN-ARCHIVE PIC 9.
+
+       PROCEDURE DIVISION USING LS-RETURN-ARCHIVE.
+       MAIN-PROCEDURE SECTION.
+           DISPLAY "==============MONTH-END ARCHIVE/PURGE"
+           DISPLAY "ENTER CUTOFF DATE (YYYYMMDD) - RECORDS BEFORE "
+                   "THIS DATE ARE ARCHIVED AND PURGED:"
+           ACCEPT PARAM-CUTOFF-DATE
+           DISPLAY "ARE YOU SURE? (Y/N):"
+           ACCEPT ARCHIVE-ACTION-CHOICE
+           IF ARCHIVE-ACTION-CHOICE NOT = "Y"
+               DISPLAY "ARCHIVE CANCELLED."
+               GO TO MAIN-PROCEDURE-EXT
+           END-IF.
+
+           PERFORM ARCHIVE-PURCHASE.
+           PERFORM ARCHIVE-SALE.
+           DISPLAY "ARCHIVE/PURGE COMPLETE."
+           .
+       MAIN-PROCEDURE-EXT.
+           EXIT PROGRAM.
+
+       ARCHIVE-PURCHASE SECTION.
+           OPEN I-O PURCHASE-FILE.
+           IF NOT (FILE-STA-PURCHASE = 00)
+               DISPLAY "PURCHASE FILE WILL NOT OPEN - STATUS "
+                       FILE-STA-PURCHASE
+               GO TO ARCHIVE-PURCHASE-EXT
+           END-IF.
+           OPEN EXTEND PURCHASE-ARCHIVE-FILE.
+           ARCHIVE-READ-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF (PURCHASE-RECEIVED OR PURCHASE-VOIDED)
+                          AND DATE-PURCHASE OF REC-PURCHASE
+                              < PARAM-CUTOFF-DATE
+                       PERFORM WRITE-PURCHASE-ARCHIVE-LINE
+                       DELETE PURCHASE-FILE
+                   END-IF
+                   GO TO ARCHIVE-READ-PURCHASE
+           END-READ.
+           CLOSE PURCHASE-ARCHIVE-FILE.
+           CLOSE PURCHASE-FILE.
+           .
+       ARCHIVE-PURCHASE-EXT.
+           EXIT.
+
+       WRITE-PURCHASE-ARCHIVE-LINE SECTION.
+           MOVE SPACE TO ARC-WORK-WS.
+           STRING ID-PURCHASE OF REC-PURCHASE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LINE-PURCHASE OF REC-PURCHASE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ID-GOODS OF REC-PURCHASE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               NUM-PURCHASE OF REC-PURCHASE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               COST-GOODS OF REC-PURCHASE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               DATE-PURCHASE OF REC-PURCHASE DELIMITED BY SIZE
+               INTO ARC-WORK-WS
+           END-STRING.
+           MOVE ARC-WORK-WS TO ARC-LINE-PURCHASE.
+           WRITE ARC-LINE-PURCHASE.
+           .
+       WRITE-PURCHASE-ARCHIVE-LINE-EXT.
+           EXIT.
+
+       ARCHIVE-SALE SECTION.
+           OPEN I-O SALE-FILE.
+           IF NOT (FILE-STA-SALE = 00)
+               DISPLAY "SALE FILE WILL NOT OPEN - STATUS " FILE-STA-SALE
+               GO TO ARCHIVE-SALE-EXT
+           END-IF.
+           OPEN EXTEND SALE-ARCHIVE-FILE.
+           ARCHIVE-READ-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF DATE-SALE OF REC-SALE < PARAM-CUTOFF-DATE
+                       PERFORM WRITE-SALE-ARCHIVE-LINE
+                       DELETE SALE-FILE
+                   END-IF
+                   GO TO ARCHIVE-READ-SALE
+           END-READ.
+           CLOSE SALE-ARCHIVE-FILE.
+           CLOSE SALE-FILE.
+           .
+       ARCHIVE-SALE-EXT.
+           EXIT.
+
+       WRITE-SALE-ARCHIVE-LINE SECTION.
+           MOVE SPACE TO ARC-WORK-WS.
+           STRING ID-SALE OF REC-SALE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LINE-SALE OF REC-SALE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ID-GOODS OF REC-SALE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               NUM-SALE OF REC-SALE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               DATE-SALE OF REC-SALE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ID-CUSTOMER OF REC-SALE DELIMITED BY SIZE
+               INTO ARC-WORK-WS
+           END-STRING.
+           MOVE ARC-WORK-WS TO ARC-LINE-SALE.
+           WRITE ARC-LINE-SALE.
+           .
+       WRITE-SALE-ARCHIVE-LINE-EXT.
+           EXIT.
+       END PROGRAM ARCHIVE.
