@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD REORDER-FILE.
+       01 REC-REORDER.
+           02 ID-GOODS-REORDER         PIC 9(6).
+           02 NAME-GOODS-REORDER       PIC X(20).
+           02 LEFT-GOODS-REORDER       PIC 9(5).
+           02 REORDER-LEVEL-REORDER    PIC 9(5).
+           02 CODE-SUPPLIER-REORDER    PIC X(06).
+           02 DATE-REORDER             PIC 9(8).
