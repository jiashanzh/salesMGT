@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD LOCATION-FILE.
+       01 REC-LOCATION.
+      *>  STOCK ON HAND FOR ONE GOODS ITEM AT ONE WAREHOUSE - KEY-LOCATION
+      *>  IS THE UNIQUE KEY. LEFT-GOODS OF REC-GOODS STAYS THE TOTAL
+      *>  ACROSS ALL LOCATIONS; THIS FILE IS THE PER-LOCATION BREAKDOWN.
+           02 KEY-LOCATION.
+               03 ID-GOODS-LOC          PIC 9(6).
+               03 CODE-LOCATION         PIC X(06).
+           02 QTY-LOCATION              PIC 9(5).
