@@ -6,10 +6,20 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALEMAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+               SELECT SESSION-LOG-FILE
+               ASSIGN TO "D:\db\session.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+         COPY SESSLOG.
        WORKING-STORAGE SECTION.
        01 USER-MAIN-CHOICE PIC XX.
+       01 OPERATOR-ID-WS PIC X(10).
+       01 SESSION-DATE-WS PIC 9(8).
+       01 SESSION-TIME-WS PIC 9(8).
        COPY SALEPARAM.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE SECTION.
@@ -19,8 +29,16 @@
            DISPLAY '*                                                *'
            DISPLAY '**************************************************'
 
+           DISPLAY 'ENTER YOUR OPERATOR ID:'.
+           ACCEPT OPERATOR-ID-WS.
+           MOVE "LOGIN" TO SESSION-EVENT-LOG.
+           PERFORM LOG-SESSION-EVENT.
+
            PERFORM ACCEPT-OPTION UNTIL USER-MAIN-CHOICE="EX".
 
+           MOVE "LOGOUT" TO SESSION-EVENT-LOG.
+           PERFORM LOG-SESSION-EVENT.
+
            MAIN-PROCDDURE-DONE.
            DISPLAY '**************************************************'
            DISPLAY '*                                                *'
@@ -31,7 +49,9 @@
 
        ACCEPT-OPTION SECTION.
            DISPLAY 'EG>ENTER-NEW-GOODS   PG>PURCHASE-GOODS   '
-                   'SG>SALE-GOODS   PT>PRINT EX>EXIT.'.
+                   'SG>SALE-GOODS   PT>PRINT   CE>CSV-EXPORT   '
+                   'AR>ARCHIVE   BK>BACKUP/RESTORE   GX>GL-EXTRACT   '
+                   'EX>EXIT.'.
            DISPLAY 'ENTER YOUR CHOICE:'.
            ACCEPT USER-MAIN-CHOICE.
            EVALUATE USER-MAIN-CHOICE
@@ -43,6 +63,14 @@
                    CALL 'SALES'
                WHEN 'PT'
                    CALL 'PRINTMAIN'
+               WHEN 'CE'
+                   CALL 'EXPORT'
+               WHEN 'AR'
+                   CALL 'ARCHIVE'
+               WHEN 'BK'
+                   CALL 'BACKUP'
+               WHEN 'GX'
+                   CALL 'GLEXTRACT'
                WHEN 'EX'
                    CONTINUE
                WHEN OTHER
@@ -51,4 +79,17 @@
 
            ACCEPT-OPTION-DONE.
                EXIT.
+
+       LOG-SESSION-EVENT SECTION.
+           ACCEPT SESSION-DATE-WS FROM DATE YYYYMMDD.
+           ACCEPT SESSION-TIME-WS FROM TIME.
+           MOVE OPERATOR-ID-WS TO OPERATOR-ID-LOG.
+           MOVE SESSION-DATE-WS TO SESSION-DATE-LOG.
+           MOVE SESSION-TIME-WS TO SESSION-TIME-LOG.
+           OPEN EXTEND SESSION-LOG-FILE.
+           WRITE REC-SESSION-LOG.
+           CLOSE SESSION-LOG-FILE.
+           .
+       LOG-SESSION-EVENT-EXT.
+           EXIT.
        END PROGRAM SALEMAIN.
