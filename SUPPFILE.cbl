@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD SUPPLIER-FILE.
+       01 REC-SUPPLIER.
+           02 CODE-SUPPLIER            PIC X(06).
+           02 NAME-SUPPLIER            PIC X(20).
+           02 CONTACT-SUPPLIER         PIC X(20).
+           02 PHONE-SUPPLIER           PIC X(15).
