@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD CUSTOMER-FILE.
+       01 REC-CUSTOMER.
+           02 ID-CUSTOMER              PIC 9(6).
+           02 NAME-CUSTOMER            PIC X(20).
+           02 CONTACT-CUSTOMER         PIC X(20).
