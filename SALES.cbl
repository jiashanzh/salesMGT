@@ -13,7 +13,7 @@
                ASSIGN TO "D:\db\purchase"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID-PURCHASE OF REC-PURCHASE
+               RECORD KEY IS KEY-PURCHASE OF REC-PURCHASE
                FILE STATUS IS FILE-STA-PURCHASE.
       *>  ========================================
                SELECT GOODS-FILE
@@ -21,36 +21,322 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ID-GOODS OF REC-GOODS
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STA-GOODS.
       *>  ========================================
                SELECT SALE-FILE
                ASSIGN TO "D:\db\sales"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID-SALE OF REC-SALE
+               RECORD KEY IS KEY-SALE OF REC-SALE
                FILE STATUS IS FILE-STA-SALE.
+      *>  ========================================
+               SELECT CUSTOMER-FILE
+               ASSIGN TO "D:\db\customer"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-CUSTOMER OF REC-CUSTOMER
+               FILE STATUS IS FILE-STA-CUSTOMER.
+      *>  ========================================
+               SELECT COUNTER-FILE
+               ASSIGN TO "D:\db\counter"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NAME-COUNTER OF REC-COUNTER
+               FILE STATUS IS FILE-STA-COUNTER.
+      *>  ========================================
+               SELECT AUDIT-FILE
+               ASSIGN TO "D:\db\audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>  ========================================
+               SELECT RETURN-FILE
+               ASSIGN TO "D:\db\return.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STA-RETURN.
+      *>  ========================================
+               SELECT LOCATION-FILE
+               ASSIGN TO "D:\db\location"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-LOCATION OF REC-LOCATION
+               FILE STATUS IS FILE-STA-LOCATION.
        DATA DIVISION.
        FILE SECTION.
          COPY SALEFILES.
+         COPY CUSTFILE.
+         COPY COUNTFILE.
+         COPY AUDITFILE.
+         COPY RETNFILE.
+         COPY LOCFILE.
        WORKING-STORAGE SECTION.
          COPY SALEPARAM.
+       01 LINE-SALE-WS                 PIC 9(3) VALUE 0.
+       01 MORE-LINES-SW                PIC X VALUE "Y".
+           88 MORE-LINES                    VALUE "Y".
+       01 SALES-ACTION-CHOICE          PIC X.
+       01 VOID-TARGET-ID-WS            PIC 9(6).
+       01 RETURN-TARGET-ID-WS          PIC 9(6).
+       01 RETURN-TARGET-LINE-WS        PIC 9(3).
+       01 RETURN-QTY-WS                PIC 9(5).
+       01 RETURN-QTY-PRIOR-WS          PIC 9(5).
+       01 RETURN-QTY-REMAIN-WS         PIC 9(5).
+       01 VAT-RATE-WS                  PIC V999 VALUE .150.
        LINKAGE SECTION.
        01 LS-RETURN-SALES PIC 9.
 
        PROCEDURE DIVISION USING LS-RETURN-SALES.
        MAIN-PROCEDURE SECTION.
            DISPLAY "==============SALES"
+           DISPLAY "N>NEW SALE    V>VOID SALE    R>CUSTOMER RETURN    "
+                   "C>ADD CUSTOMER."
+           DISPLAY "ENTER YOUR CHOICE:"
+           ACCEPT SALES-ACTION-CHOICE
+           EVALUATE SALES-ACTION-CHOICE
+               WHEN "V"
+                   PERFORM VOID-SALE
+               WHEN "R"
+                   PERFORM RETURN-SALE
+               WHEN "C"
+                   PERFORM ADD-CUSTOMER
+               WHEN OTHER
+                   PERFORM NEW-SALE
+           END-EVALUATE.
+           EXIT PROGRAM.
+           GOBACK.
+           .
+       MAIN-PROCEDURE-EXT.
+           EXIT.
+
+       NEW-SALE SECTION.
            OPEN I-O SALE-FILE
+           IF NOT (FILE-STA-SALE = 00)
+               DISPLAY "SALE FILE WILL NOT OPEN - STATUS " FILE-STA-SALE
+               GO TO NEW-SALE-EXT
+           END-IF
 
-      *>      DISPLAY "ENTER ID OF SALE-BILL:"
-      *>      ACCEPT ID-SALE OF REC-SALE
+           MOVE 0 TO LINE-SALE-WS.
            PERFORM INITIALIZE-SALE
-           ADD 1 TO SIZE-SALE-WS
-           MOVE SIZE-SALE-WS TO ID-SALE OF REC-SALE
-           DISPLAY "ENTER ID OF GOODS:"
+
+           DISPLAY "ENTER THE DATE OF SALES:"
+           ACCEPT DATE-SALE OF REC-SALE
+
+           OPEN INPUT CUSTOMER-FILE.
+           IF NOT (FILE-STA-CUSTOMER = 00)
+               DISPLAY "CUSTOMER FILE WILL NOT OPEN - STATUS "
+                       FILE-STA-CUSTOMER
+               CLOSE SALE-FILE
+               GO TO NEW-SALE-EXT
+           END-IF.
+           CHECK-SALE-CUSTOMER.
+           DISPLAY "ENTER ID OF CUSTOMER:"
+           ACCEPT ID-CUSTOMER OF REC-SALE
+           MOVE ID-CUSTOMER OF REC-SALE TO ID-CUSTOMER OF REC-CUSTOMER
+           READ CUSTOMER-FILE
+               KEY IS ID-CUSTOMER OF REC-CUSTOMER
+               INVALID KEY
+                   DISPLAY "INVALID ID OF CUSTOMER! PLEASE RE-ENTER:"
+                   GO TO CHECK-SALE-CUSTOMER
+           END-READ
+           CLOSE CUSTOMER-FILE.
+
+           OPEN I-O GOODS-FILE.
+           IF NOT (FILE-STA-GOODS = 00)
+               DISPLAY "GOODS FILE WILL NOT OPEN - STATUS "
+                       FILE-STA-GOODS
+               CLOSE SALE-FILE
+               GO TO NEW-SALE-EXT
+           END-IF.
+           OPEN I-O LOCATION-FILE.
+
+           PERFORM ENTER-SALE-LINE UNTIL NOT MORE-LINES.
+
+           CLOSE LOCATION-FILE.
+           CLOSE GOODS-FILE.
+           CLOSE SALE-FILE.
+           .
+       NEW-SALE-EXT.
+           EXIT.
+
+       VOID-SALE SECTION.
+           DISPLAY "ENTER ID OF SALE TO VOID:"
+           ACCEPT VOID-TARGET-ID-WS
+           OPEN I-O SALE-FILE.
+           OPEN I-O GOODS-FILE.
+           OPEN I-O LOCATION-FILE.
+           VOID-SCAN-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-SALE OF REC-SALE = VOID-TARGET-ID-WS
+                      AND NOT SALE-VOIDED
+                       SET SALE-VOIDED TO TRUE
+                       REWRITE REC-SALE
+                       MOVE ID-GOODS OF REC-SALE
+                           TO ID-GOODS OF REC-GOODS
+                       READ GOODS-FILE
+                           KEY IS ID-GOODS OF REC-GOODS
+                           NOT INVALID KEY
+                               ADD NUM-SALE OF REC-SALE
+                                   TO LEFT-GOODS OF REC-GOODS
+                               REWRITE REC-GOODS
+                               MOVE ID-GOODS OF REC-GOODS
+                                   TO ID-GOODS-AUDIT
+                               MOVE NUM-SALE OF REC-SALE
+                                   TO CHANGE-QTY-AUDIT
+                               MOVE LEFT-GOODS OF REC-GOODS
+                                   TO LEFT-GOODS-AUDIT
+                               MOVE "VOID-SALE" TO REASON-AUDIT
+                               MOVE DATE-SALE OF REC-SALE TO DATE-AUDIT
+                               PERFORM WRITE-AUDIT-LOG
+                       END-READ
+                       MOVE ID-GOODS OF REC-SALE TO ID-GOODS-LOC
+                       MOVE LOCATION-GOODS OF REC-SALE TO CODE-LOCATION
+                       READ LOCATION-FILE
+                           KEY IS KEY-LOCATION OF REC-LOCATION
+                           NOT INVALID KEY
+                               ADD NUM-SALE OF REC-SALE TO QTY-LOCATION
+                               REWRITE REC-LOCATION
+                       END-READ
+                   END-IF
+                   GO TO VOID-SCAN-SALE
+           END-READ.
+           CLOSE LOCATION-FILE.
+           CLOSE GOODS-FILE.
+           CLOSE SALE-FILE.
+           DISPLAY "SALE VOIDED AND STOCK REVERSED."
+           .
+       VOID-SALE-EXT.
+           EXIT.
+
+       RETURN-SALE SECTION.
+           DISPLAY "ENTER ID OF SALE THE RETURN IS AGAINST:"
+           ACCEPT RETURN-TARGET-ID-WS
+           DISPLAY "ENTER LINE NUMBER OF SALE THE RETURN IS AGAINST:"
+           ACCEPT RETURN-TARGET-LINE-WS
+           MOVE RETURN-TARGET-ID-WS TO ID-SALE OF REC-SALE.
+           MOVE RETURN-TARGET-LINE-WS TO LINE-SALE OF REC-SALE.
+
+           OPEN INPUT SALE-FILE.
+           READ SALE-FILE
+               KEY IS KEY-SALE OF REC-SALE
+               INVALID KEY
+                   DISPLAY "SALE NOT FOUND."
+                   CLOSE SALE-FILE
+                   GO TO RETURN-SALE-EXT
+           END-READ.
+           CLOSE SALE-FILE.
+
+           IF SALE-VOIDED
+               DISPLAY "CANNOT RETURN GOODS AGAINST A VOIDED SALE."
+               GO TO RETURN-SALE-EXT
+           END-IF.
+
+           PERFORM SUM-PRIOR-RETURNS.
+           COMPUTE RETURN-QTY-REMAIN-WS =
+               NUM-SALE OF REC-SALE - RETURN-QTY-PRIOR-WS.
+
+           DISPLAY "ENTER QUANTITY RETURNED:"
+           ACCEPT RETURN-QTY-WS
+           IF RETURN-QTY-WS > RETURN-QTY-REMAIN-WS
+               DISPLAY "RETURN QTY EXCEEDS THE " RETURN-QTY-REMAIN-WS
+                       " STILL RETURNABLE ON THIS SALE LINE."
+               GO TO RETURN-SALE-EXT
+           END-IF.
 
            OPEN I-O GOODS-FILE.
+           OPEN I-O LOCATION-FILE.
+           MOVE ID-GOODS OF REC-SALE TO ID-GOODS OF REC-GOODS.
+           READ GOODS-FILE
+               KEY IS ID-GOODS OF REC-GOODS
+               NOT INVALID KEY
+                   ADD RETURN-QTY-WS TO LEFT-GOODS OF REC-GOODS
+                   REWRITE REC-GOODS
+                   MOVE ID-GOODS OF REC-GOODS TO ID-GOODS-AUDIT
+                   MOVE RETURN-QTY-WS TO CHANGE-QTY-AUDIT
+                   MOVE LEFT-GOODS OF REC-GOODS TO LEFT-GOODS-AUDIT
+                   MOVE "RETURN" TO REASON-AUDIT
+                   MOVE DATE-SALE OF REC-SALE TO DATE-AUDIT
+                   PERFORM WRITE-AUDIT-LOG
+           END-READ.
+           MOVE ID-GOODS OF REC-SALE TO ID-GOODS-LOC.
+           MOVE LOCATION-GOODS OF REC-SALE TO CODE-LOCATION.
+           READ LOCATION-FILE
+               KEY IS KEY-LOCATION OF REC-LOCATION
+               NOT INVALID KEY
+                   ADD RETURN-QTY-WS TO QTY-LOCATION
+                   REWRITE REC-LOCATION
+           END-READ.
+           CLOSE LOCATION-FILE.
+           CLOSE GOODS-FILE.
+
+           MOVE RETURN-TARGET-ID-WS TO ID-SALE-RETURN.
+           MOVE RETURN-TARGET-LINE-WS TO LINE-SALE-RETURN.
+           MOVE ID-GOODS OF REC-SALE TO ID-GOODS-RETURN.
+           MOVE RETURN-QTY-WS TO QTY-RETURN.
+           ACCEPT DATE-RETURN FROM DATE YYYYMMDD.
+           OPEN EXTEND RETURN-FILE.
+           WRITE REC-RETURN.
+           CLOSE RETURN-FILE.
+
+           DISPLAY "RETURN PROCESSED AND STOCK RESTOCKED."
+           .
+       RETURN-SALE-EXT.
+           EXIT.
+
+       SUM-PRIOR-RETURNS SECTION.
+           MOVE 0 TO RETURN-QTY-PRIOR-WS.
+           OPEN INPUT RETURN-FILE.
+           IF NOT (FILE-STA-RETURN = 00)
+               GO TO SUM-PRIOR-RETURNS-EXT
+           END-IF.
+           SUM-PRIOR-RETURNS-READ.
+           READ RETURN-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-SALE-RETURN = RETURN-TARGET-ID-WS
+                          AND LINE-SALE-RETURN = RETURN-TARGET-LINE-WS
+                       ADD QTY-RETURN TO RETURN-QTY-PRIOR-WS
+                   END-IF
+                   GO TO SUM-PRIOR-RETURNS-READ
+           END-READ.
+           CLOSE RETURN-FILE.
+           .
+       SUM-PRIOR-RETURNS-EXT.
+           EXIT.
+
+       ADD-CUSTOMER SECTION.
+           OPEN I-O CUSTOMER-FILE.
+           IF NOT (FILE-STA-CUSTOMER = 00)
+               DISPLAY "CUSTOMER FILE WILL NOT OPEN - STATUS "
+                       FILE-STA-CUSTOMER
+               GO TO ADD-CUSTOMER-EXT
+           END-IF.
+
+           DISPLAY "ENTER ID OF CUSTOMER:"
+           ACCEPT ID-CUSTOMER OF REC-CUSTOMER
+           DISPLAY "ENTER NAME OF CUSTOMER:"
+           ACCEPT NAME-CUSTOMER OF REC-CUSTOMER
+           DISPLAY "ENTER CONTACT OF CUSTOMER:"
+           ACCEPT CONTACT-CUSTOMER OF REC-CUSTOMER
+
+           READ CUSTOMER-FILE
+               KEY IS ID-CUSTOMER OF REC-CUSTOMER
+               INVALID KEY
+                   WRITE REC-CUSTOMER
+                   DISPLAY "CUSTOMER ADDED."
+               NOT INVALID KEY
+                   DISPLAY "CUSTOMER ALREADY EXISTS."
+           END-READ
 
+           CLOSE CUSTOMER-FILE.
+           .
+       ADD-CUSTOMER-EXT.
+           EXIT.
+
+       ENTER-SALE-LINE SECTION.
+           DISPLAY "ENTER ID OF GOODS:".
       *>      查看id是否正确
            CHECK-SALE-GOODS.
            ACCEPT ID-GOODS OF REC-SALE
@@ -61,10 +347,21 @@
                INVALID KEY
                    DISPLAY "INVALID ID OF GOODS! PLEASE RE-ENTER:"
                    GO TO CHECK-SALE-GOODS
-           END-READ
+           END-READ.
 
+           CHECK-SALE-QTY.
            DISPLAY "ENTER THE NUMBER OF GOODS:"
            ACCEPT NUM-SALE OF REC-SALE
+           IF NUM-SALE OF REC-SALE = 0
+               DISPLAY "NUMBER OF GOODS MUST BE GREATER THAN ZERO. "
+                       "RE-ENTER:"
+               GO TO CHECK-SALE-QTY
+           END-IF
+           IF NUM-SALE OF REC-SALE > LEFT-GOODS OF REC-GOODS
+               DISPLAY "INSUFFICIENT STOCK - ONLY "
+                       LEFT-GOODS OF REC-GOODS " AVAILABLE."
+               GO TO CHECK-SALE-QTY
+           END-IF
 
            READ GOODS-FILE
                KEY IS ID-GOODS OF REC-GOODS
@@ -72,28 +369,90 @@
                   SUBTRACT  NUM-SALE OF REC-SALE
                       FROM LEFT-GOODS OF REC-GOODS
                   REWRITE REC-GOODS
-           END-READ
-           CLOSE GOODS-FILE.
+                  MOVE ID-GOODS OF REC-GOODS TO ID-GOODS-AUDIT
+                  COMPUTE CHANGE-QTY-AUDIT = 0 - NUM-SALE OF REC-SALE
+                  MOVE LEFT-GOODS OF REC-GOODS TO LEFT-GOODS-AUDIT
+                  MOVE "SALE" TO REASON-AUDIT
+                  MOVE DATE-SALE OF REC-SALE TO DATE-AUDIT
+                  PERFORM WRITE-AUDIT-LOG
+                  IF LEFT-GOODS OF REC-GOODS
+                         NOT GREATER THAN REORDER-LEVEL OF REC-GOODS
+                      DISPLAY "** LOW STOCK WARNING ** GOODS "
+                              ID-GOODS OF REC-GOODS " NOW AT "
+                              LEFT-GOODS OF REC-GOODS
+                      DISPLAY "   REORDER LEVEL IS "
+                              REORDER-LEVEL OF REC-GOODS
+                  END-IF
+           END-READ.
 
+           MOVE VAT-RATE-WS TO VAT-RATE-SALE OF REC-SALE.
+           COMPUTE VAT-AMT-SALE OF REC-SALE ROUNDED =
+               PRICE-GOODS OF REC-GOODS * NUM-SALE OF REC-SALE
+                   * VAT-RATE-WS.
+           DISPLAY "VAT ON THIS LINE: " VAT-AMT-SALE OF REC-SALE.
 
-           DISPLAY "ENTER THE DATE OF SALES:"
-           ACCEPT DATE-SALE OF REC-SALE
+           DISPLAY "ENTER WAREHOUSE LOCATION TO SELL FROM:"
+           ACCEPT LOCATION-GOODS OF REC-SALE
+           MOVE ID-GOODS OF REC-SALE TO ID-GOODS-LOC.
+           MOVE LOCATION-GOODS OF REC-SALE TO CODE-LOCATION.
+           READ LOCATION-FILE
+               KEY IS KEY-LOCATION OF REC-LOCATION
+               INVALID KEY
+                   DISPLAY "NO STOCK ON FILE AT THAT LOCATION."
+               NOT INVALID KEY
+                   SUBTRACT NUM-SALE OF REC-SALE FROM QTY-LOCATION
+                   REWRITE REC-LOCATION
+           END-READ.
 
-           WRITE REC-SALE
-           CLOSE SALE-FILE.
-           EXIT PROGRAM.
-           GOBACK.
+           ADD 1 TO LINE-SALE-WS.
+           MOVE LINE-SALE-WS TO LINE-SALE OF REC-SALE.
+           WRITE REC-SALE.
+
+           DISPLAY "ANY MORE GOODS LINES ON THIS SALE? (Y/N):"
+           ACCEPT MORE-LINES-SW
            .
+       ENTER-SALE-LINE-EXT.
+           EXIT.
 
        INITIALIZE-SALE SECTION.
+           OPEN I-O COUNTER-FILE.
+           MOVE "SALE" TO NAME-COUNTER OF REC-COUNTER.
+           READ COUNTER-FILE
+               KEY IS NAME-COUNTER OF REC-COUNTER
+               INVALID KEY
+                   PERFORM RESCAN-SALE-ID
+                   ADD 1 TO SIZE-SALE-WS
+                   MOVE SIZE-SALE-WS TO NEXT-ID-COUNTER OF REC-COUNTER
+                   WRITE REC-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO NEXT-ID-COUNTER OF REC-COUNTER
+                   REWRITE REC-COUNTER
+           END-READ
+           MOVE NEXT-ID-COUNTER OF REC-COUNTER TO ID-SALE OF REC-SALE
+           CLOSE COUNTER-FILE
+           .
+           INITIALIZE-SALE-EXT.
+               EXIT.
+
+       RESCAN-SALE-ID SECTION.
            INITIALIZE SIZE-SALE-WS.
-           INIT-READ-FILE.
+           RESCAN-READ-SALE.
            READ SALE-FILE NEXT RECORD
-               NOT AT END ADD 1 TO SIZE-SALE-WS
-                          GO TO INIT-READ-FILE
+               NOT AT END
+                   IF ID-SALE OF REC-SALE > SIZE-SALE-WS
+                       MOVE ID-SALE OF REC-SALE TO SIZE-SALE-WS
+                   END-IF
+                   GO TO RESCAN-READ-SALE
            END-READ
-           DISPLAY "============================================"
            .
-           INITIALIZE-SALE-EXT.
+           RESCAN-SALE-ID-EXT.
                EXIT.
+
+       WRITE-AUDIT-LOG SECTION.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE REC-AUDIT.
+           CLOSE AUDIT-FILE.
+           .
+       WRITE-AUDIT-LOG-EXT.
+           EXIT.
        END PROGRAM SALES.
