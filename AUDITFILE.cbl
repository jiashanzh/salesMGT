@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD AUDIT-FILE.
+       01 REC-AUDIT.
+           02 ID-GOODS-AUDIT           PIC 9(6).
+           02 CHANGE-QTY-AUDIT         PIC S9(5).
+           02 LEFT-GOODS-AUDIT         PIC 9(5).
+           02 REASON-AUDIT             PIC X(10).
+           02 DATE-AUDIT.
+               03 YYYY-DATE-AUDIT      PIC 9(4).
+               03 MM-DATE-AUDIT        PIC 9(2).
+               03 DD-DATE-AUDIT        PIC 9(2).
