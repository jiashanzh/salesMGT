@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD GL-FILE.
+       01 REC-GL                       PIC X(100).
