@@ -14,10 +14,64 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ID-GOODS OF REC-GOODS
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STA-GOODS.
+      *>  ========================================
+               SELECT PURCHASE-FILE
+               ASSIGN TO "D:\db\purchase"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-PURCHASE OF REC-PURCHASE
+               FILE STATUS IS FILE-STA-PURCHASE.
+      *>  ========================================
+               SELECT SALE-FILE
+               ASSIGN TO "D:\db\sales"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-SALE OF REC-SALE
+               FILE STATUS IS FILE-STA-SALE.
+      *>  ========================================
+               SELECT SUPPLIER-FILE
+               ASSIGN TO "D:\db\supplier"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODE-SUPPLIER OF REC-SUPPLIER
+               FILE STATUS IS FILE-STA-SUPPLIER.
+      *>  ========================================
+               SELECT GOODS-INPUT-FILE
+               ASSIGN TO "D:\db\goodsin"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>  ========================================
+               SELECT PRICE-HISTORY-FILE
+               ASSIGN TO "D:\db\pricehist.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>  ========================================
+               SELECT LOCATION-FILE
+               ASSIGN TO "D:\db\location"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-LOCATION OF REC-LOCATION
+               FILE STATUS IS FILE-STA-LOCATION.
+      *>  ========================================
+               SELECT REORDER-FILE
+               ASSIGN TO "D:\db\reorder.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
         COPY SALEFILES.
+        COPY SUPPFILE.
+        COPY PRCHIST.
+        COPY LOCFILE.
+        COPY REORDERFILE.
+        FD GOODS-INPUT-FILE.
+        01 REC-GOODS-INPUT.
+            02 ID-GOODS-IN              PIC 9(6).
+            02 NAME-GOODS-IN            PIC X(20).
+            02 PRICE-GOODS-IN           PIC S9(4)V99.
+            02 REORDER-LEVEL-IN         PIC 9(5).
+            02 CODE-SUPPLIER-IN         PIC X(06).
+            02 CATEGORY-GOODS-IN        PIC X(10).
+            02 CURRENCY-GOODS-IN        PIC X(03).
        WORKING-STORAGE SECTION.
       *>  01 READ-PARAM.
       *>      02 ID-GOODS             PIC 9(6).
@@ -27,6 +81,12 @@
       *>      02 FIRM-GOODS           PIC X(20).
 
        COPY SALEPARAM.
+       01 GOODS-ACTION-CHOICE         PIC X.
+       01 GOODS-HIST-FOUND-SW         PIC X VALUE "N".
+           88 GOODS-HIST-FOUND             VALUE "Y".
+       01 OLD-PRICE-WS                PIC S9(4)V99.
+       01 TODAY-DATE-WS               PIC 9(8).
+       01 LOC-TARGET-ID-WS            PIC 9(6).
        LINKAGE SECTION.
        01 LS-RETURN-GOODS PIC 9.
 
@@ -34,15 +94,67 @@
        MAIN-PROCEDURE SECTION.
            DISPLAY "==============GOODS".
            OPEN I-O GOODS-FILE.
+           IF NOT (FILE-STA-GOODS = 00)
+               DISPLAY "GOODS FILE WILL NOT OPEN - STATUS "
+                       FILE-STA-GOODS
+               GO TO MAIN-PROCEDURE-EXT
+           END-IF.
+           OPEN I-O SUPPLIER-FILE.
+           IF NOT (FILE-STA-SUPPLIER = 00)
+               DISPLAY "SUPPLIER FILE WILL NOT OPEN - STATUS "
+                       FILE-STA-SUPPLIER
+               CLOSE GOODS-FILE
+               GO TO MAIN-PROCEDURE-EXT
+           END-IF.
 
+           DISPLAY "A>ADD NEW GOODS    U>UPDATE EXISTING GOODS    "
+                   "D>DELETE GOODS    B>BULK LOAD GOODS."
+           DISPLAY "L>LOCATION STOCK    R>REORDER FEED    "
+                   "S>ADD SUPPLIER."
+           DISPLAY "ENTER YOUR CHOICE:"
+           ACCEPT GOODS-ACTION-CHOICE
+           EVALUATE GOODS-ACTION-CHOICE
+               WHEN "U"
+                   PERFORM UPDATE-GOODS
+               WHEN "D"
+                   PERFORM DELETE-GOODS
+               WHEN "B"
+                   PERFORM BULK-LOAD-GOODS
+               WHEN "L"
+                   PERFORM LOCATION-STOCK-INFO
+               WHEN "R"
+                   PERFORM GENERATE-REORDER-FEED
+               WHEN "S"
+                   PERFORM ADD-SUPPLIER
+               WHEN OTHER
+                   PERFORM ADD-GOODS
+           END-EVALUATE.
+
+           CLOSE GOODS-FILE.
+           CLOSE SUPPLIER-FILE.
+           .
+       MAIN-PROCEDURE-EXT.
+           EXIT PROGRAM.
+
+       ADD-GOODS SECTION.
            DISPLAY "ENTER ID OF GOODS:"
            ACCEPT ID-GOODS OF REC-GOODS
            DISPLAY "ENTER NAME OF GOODS:"
-           ACCEPT NAME-GOODS OF REC-GOODS
+           ACCEPT NAME-GOODS OF REC-GOODS.
+           CHECK-ADD-GOODS-PRICE.
            DISPLAY "ENTER PRICE OF GOODS:"
            ACCEPT PRICE-GOODS OF REC-GOODS
-           DISPLAY "ENTER FIRM OF GOODS:"
-           ACCEPT FIRM-GOODS OF REC-GOODS
+           IF NOT (PRICE-GOODS OF REC-GOODS > 0)
+               DISPLAY "PRICE MUST BE GREATER THAN ZERO. RE-ENTER:"
+               GO TO CHECK-ADD-GOODS-PRICE
+           END-IF
+           PERFORM CHECK-SUPPLIER-CODE
+           DISPLAY "ENTER REORDER LEVEL OF GOODS:"
+           ACCEPT REORDER-LEVEL OF REC-GOODS
+           DISPLAY "ENTER CATEGORY OF GOODS:"
+           ACCEPT CATEGORY-GOODS OF REC-GOODS
+           DISPLAY "ENTER CURRENCY OF GOODS (E.G. USD):"
+           ACCEPT CURRENCY-GOODS OF REC-GOODS
 
            IF NOT (FILE-STA-GOODS = 00) THEN
                DISPLAY "FILE NOT FIND!"
@@ -59,7 +171,275 @@
            END-IF.
 
            DISPLAY REC-GOODS.
-      *     DISPLAY FILE-STA-GOODS.
-           CLOSE GOODS-FILE.
            .
-       EXIT PROGRAM.
+       ADD-GOODS-EXT.
+           EXIT.
+
+       UPDATE-GOODS SECTION.
+           DISPLAY "ENTER ID OF GOODS TO UPDATE:"
+           ACCEPT ID-GOODS OF REC-GOODS
+           READ GOODS-FILE
+               KEY IS ID-GOODS OF REC-GOODS
+               INVALID KEY
+                   DISPLAY "GOODS NOT FOUND."
+                   GO TO UPDATE-GOODS-EXT
+           END-READ
+
+           DISPLAY "CURRENT RECORD:"
+           DISPLAY REC-GOODS.
+           MOVE PRICE-GOODS OF REC-GOODS TO OLD-PRICE-WS.
+
+           DISPLAY "ENTER NEW NAME OF GOODS:"
+           ACCEPT NAME-GOODS OF REC-GOODS.
+           CHECK-UPDATE-GOODS-PRICE.
+           DISPLAY "ENTER NEW PRICE OF GOODS:"
+           ACCEPT PRICE-GOODS OF REC-GOODS
+           IF NOT (PRICE-GOODS OF REC-GOODS > 0)
+               DISPLAY "PRICE MUST BE GREATER THAN ZERO. RE-ENTER:"
+               GO TO CHECK-UPDATE-GOODS-PRICE
+           END-IF
+           PERFORM CHECK-SUPPLIER-CODE
+           DISPLAY "ENTER NEW REORDER LEVEL OF GOODS:"
+           ACCEPT REORDER-LEVEL OF REC-GOODS
+           DISPLAY "ENTER NEW CATEGORY OF GOODS:"
+           ACCEPT CATEGORY-GOODS OF REC-GOODS
+           DISPLAY "ENTER NEW CURRENCY OF GOODS (E.G. USD):"
+           ACCEPT CURRENCY-GOODS OF REC-GOODS
+
+           REWRITE REC-GOODS
+               INVALID KEY
+                   DISPLAY "UPDATE FAILED."
+           END-REWRITE
+
+           IF NOT (OLD-PRICE-WS = PRICE-GOODS OF REC-GOODS)
+               PERFORM WRITE-PRICE-HISTORY
+           END-IF.
+
+           DISPLAY REC-GOODS.
+           .
+       UPDATE-GOODS-EXT.
+           EXIT.
+
+       WRITE-PRICE-HISTORY SECTION.
+           MOVE ID-GOODS OF REC-GOODS TO ID-GOODS-HIST.
+           MOVE OLD-PRICE-WS TO OLD-PRICE-HIST.
+           MOVE PRICE-GOODS OF REC-GOODS TO NEW-PRICE-HIST.
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD.
+           MOVE TODAY-DATE-WS TO DATE-HIST.
+           OPEN EXTEND PRICE-HISTORY-FILE.
+           WRITE REC-PRICE-HIST.
+           CLOSE PRICE-HISTORY-FILE.
+           .
+       WRITE-PRICE-HISTORY-EXT.
+           EXIT.
+
+       DELETE-GOODS SECTION.
+           DISPLAY "ENTER ID OF GOODS TO DELETE:"
+           ACCEPT ID-GOODS OF REC-GOODS
+           READ GOODS-FILE
+               KEY IS ID-GOODS OF REC-GOODS
+               INVALID KEY
+                   DISPLAY "GOODS NOT FOUND."
+                   GO TO DELETE-GOODS-EXT
+           END-READ
+
+           IF NOT (LEFT-GOODS OF REC-GOODS = 0) THEN
+               DISPLAY "CANNOT DELETE - GOODS STILL HAS STOCK ON HAND."
+               GO TO DELETE-GOODS-EXT
+           END-IF.
+
+           MOVE "N" TO GOODS-HIST-FOUND-SW.
+           PERFORM CHECK-PURCHASE-HIST.
+           PERFORM CHECK-SALE-HIST.
+
+           IF GOODS-HIST-FOUND THEN
+               DISPLAY "CANNOT DELETE - GOODS HAS PURCHASE/SALE HISTORY"
+               GO TO DELETE-GOODS-EXT
+           END-IF.
+
+           DELETE GOODS-FILE
+               INVALID KEY
+                   DISPLAY "DELETE FAILED."
+           END-DELETE
+           DISPLAY "GOODS DELETED."
+           .
+       DELETE-GOODS-EXT.
+           EXIT.
+
+       CHECK-PURCHASE-HIST SECTION.
+           MOVE ID-GOODS OF REC-GOODS TO ID-GOODS OF REC-PURCHASE.
+           OPEN INPUT PURCHASE-FILE.
+           SCAN-PURCHASE-HIST.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-GOODS OF REC-PURCHASE = ID-GOODS OF REC-GOODS
+                       SET GOODS-HIST-FOUND TO TRUE
+                   ELSE
+                       GO TO SCAN-PURCHASE-HIST
+                   END-IF
+           END-READ.
+           CLOSE PURCHASE-FILE.
+           .
+       CHECK-PURCHASE-HIST-EXT.
+           EXIT.
+
+       CHECK-SALE-HIST SECTION.
+           OPEN INPUT SALE-FILE.
+           SCAN-SALE-HIST.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-GOODS OF REC-SALE = ID-GOODS OF REC-GOODS
+                       SET GOODS-HIST-FOUND TO TRUE
+                   ELSE
+                       GO TO SCAN-SALE-HIST
+                   END-IF
+           END-READ.
+           CLOSE SALE-FILE.
+           .
+       CHECK-SALE-HIST-EXT.
+           EXIT.
+
+       CHECK-SUPPLIER-CODE SECTION.
+           DISPLAY "ENTER SUPPLIER CODE OF GOODS:"
+           ACCEPT CODE-SUPPLIER OF REC-GOODS
+           MOVE CODE-SUPPLIER OF REC-GOODS TO CODE-SUPPLIER
+               OF REC-SUPPLIER
+           READ SUPPLIER-FILE
+               KEY IS CODE-SUPPLIER OF REC-SUPPLIER
+               INVALID KEY
+                   DISPLAY "INVALID SUPPLIER CODE! PLEASE RE-ENTER:"
+                   GO TO CHECK-SUPPLIER-CODE
+           END-READ
+           MOVE NAME-SUPPLIER OF REC-SUPPLIER TO FIRM-GOODS OF REC-GOODS
+           .
+       CHECK-SUPPLIER-CODE-EXT.
+           EXIT.
+
+       ADD-SUPPLIER SECTION.
+           DISPLAY "ENTER SUPPLIER CODE:"
+           ACCEPT CODE-SUPPLIER OF REC-SUPPLIER
+           DISPLAY "ENTER SUPPLIER NAME:"
+           ACCEPT NAME-SUPPLIER OF REC-SUPPLIER
+           DISPLAY "ENTER SUPPLIER CONTACT:"
+           ACCEPT CONTACT-SUPPLIER OF REC-SUPPLIER
+           DISPLAY "ENTER SUPPLIER PHONE:"
+           ACCEPT PHONE-SUPPLIER OF REC-SUPPLIER
+
+           READ SUPPLIER-FILE
+               KEY IS CODE-SUPPLIER OF REC-SUPPLIER
+               INVALID KEY
+                   WRITE REC-SUPPLIER
+                   DISPLAY "SUPPLIER ADDED."
+               NOT INVALID KEY
+                   DISPLAY "SUPPLIER ALREADY EXISTS."
+           END-READ
+           .
+       ADD-SUPPLIER-EXT.
+           EXIT.
+
+       BULK-LOAD-GOODS SECTION.
+           OPEN INPUT GOODS-INPUT-FILE.
+           BULK-LOAD-READ.
+           READ GOODS-INPUT-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM BULK-LOAD-ONE-GOODS
+                   GO TO BULK-LOAD-READ
+           END-READ.
+           CLOSE GOODS-INPUT-FILE.
+           DISPLAY "BULK LOAD COMPLETE."
+           .
+       BULK-LOAD-GOODS-EXT.
+           EXIT.
+
+       BULK-LOAD-ONE-GOODS SECTION.
+           MOVE ID-GOODS-IN TO ID-GOODS OF REC-GOODS.
+           MOVE NAME-GOODS-IN TO NAME-GOODS OF REC-GOODS.
+           MOVE PRICE-GOODS-IN TO PRICE-GOODS OF REC-GOODS.
+           MOVE REORDER-LEVEL-IN TO REORDER-LEVEL OF REC-GOODS.
+           MOVE 0 TO LEFT-GOODS OF REC-GOODS.
+           MOVE CODE-SUPPLIER-IN TO CODE-SUPPLIER OF REC-GOODS.
+           MOVE CATEGORY-GOODS-IN TO CATEGORY-GOODS OF REC-GOODS.
+           MOVE CURRENCY-GOODS-IN TO CURRENCY-GOODS OF REC-GOODS.
+
+           READ SUPPLIER-FILE
+               KEY IS CODE-SUPPLIER OF REC-SUPPLIER
+               INVALID KEY
+                   DISPLAY "BULK LOAD: INVALID SUPPLIER CODE FOR GOODS "
+                           ID-GOODS-IN " - RECORD SKIPPED."
+                   GO TO BULK-LOAD-ONE-GOODS-EXT
+           END-READ
+           MOVE NAME-SUPPLIER OF REC-SUPPLIER TO FIRM-GOODS OF REC-GOODS
+
+           READ GOODS-FILE
+               KEY IS ID-GOODS OF REC-GOODS
+               INVALID KEY
+                   WRITE REC-GOODS
+               NOT INVALID KEY
+                   DISPLAY "BULK LOAD: GOODS " ID-GOODS-IN
+                           " ALREADY EXISTS - RECORD SKIPPED."
+           END-READ
+           .
+       BULK-LOAD-ONE-GOODS-EXT.
+           EXIT.
+
+       LOCATION-STOCK-INFO SECTION.
+           DISPLAY "ENTER ID OF GOODS:"
+           ACCEPT LOC-TARGET-ID-WS
+           OPEN INPUT LOCATION-FILE.
+           IF NOT (FILE-STA-LOCATION = 00)
+               DISPLAY "LOCATION FILE WILL NOT OPEN - STATUS "
+                       FILE-STA-LOCATION
+               GO TO LOCATION-STOCK-INFO-EXT
+           END-IF.
+           LOCATION-STOCK-SCAN.
+           READ LOCATION-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-GOODS-LOC = LOC-TARGET-ID-WS
+                       DISPLAY "LOCATION: " CODE-LOCATION
+                               "   QTY ON HAND: " QTY-LOCATION
+                   END-IF
+                   GO TO LOCATION-STOCK-SCAN
+           END-READ.
+           CLOSE LOCATION-FILE.
+           .
+       LOCATION-STOCK-INFO-EXT.
+           EXIT.
+
+       GENERATE-REORDER-FEED SECTION.
+           OPEN OUTPUT REORDER-FILE.
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD.
+           REORDER-FEED-SCAN.
+           READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF NOT (LEFT-GOODS OF REC-GOODS >
+                           REORDER-LEVEL OF REC-GOODS)
+                       MOVE ID-GOODS OF REC-GOODS TO ID-GOODS-REORDER
+                       MOVE NAME-GOODS OF REC-GOODS TO
+                           NAME-GOODS-REORDER
+                       MOVE LEFT-GOODS OF REC-GOODS TO
+                           LEFT-GOODS-REORDER
+                       MOVE REORDER-LEVEL OF REC-GOODS TO
+                           REORDER-LEVEL-REORDER
+                       MOVE CODE-SUPPLIER OF REC-GOODS TO
+                           CODE-SUPPLIER-REORDER
+                       MOVE TODAY-DATE-WS TO DATE-REORDER
+                       WRITE REC-REORDER
+                   END-IF
+                   GO TO REORDER-FEED-SCAN
+           END-READ.
+           CLOSE REORDER-FILE.
+           DISPLAY "REORDER FEED GENERATED."
+           .
+       GENERATE-REORDER-FEED-EXT.
+           EXIT.
+       END PROGRAM GOODS.
