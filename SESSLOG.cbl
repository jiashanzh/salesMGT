@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD SESSION-LOG-FILE.
+       01 REC-SESSION-LOG.
+           02 OPERATOR-ID-LOG         PIC X(10).
+           02 SESSION-DATE-LOG        PIC 9(8).
+           02 SESSION-TIME-LOG        PIC 9(8).
+           02 SESSION-EVENT-LOG       PIC X(10).
