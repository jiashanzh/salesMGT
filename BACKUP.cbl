@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+               SELECT GOODS-FILE
+               ASSIGN TO "D:\db\goods"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-GOODS OF REC-GOODS
+               FILE STATUS IS FILE-STA-GOODS.
+      *>  ========================================
+               SELECT PURCHASE-FILE
+               ASSIGN TO "D:\db\purchase"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-PURCHASE OF REC-PURCHASE
+               FILE STATUS IS FILE-STA-PURCHASE.
+      *>  ========================================
+               SELECT SALE-FILE
+               ASSIGN TO "D:\db\sales"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-SALE OF REC-SALE
+               FILE STATUS IS FILE-STA-SALE.
+      *>  ========================================
+               SELECT GOODS-BAK-FILE
+               ASSIGN TO "D:\db\goods.bak"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT PURCHASE-BAK-FILE
+               ASSIGN TO "D:\db\purchase.bak"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SALE-BAK-FILE
+               ASSIGN TO "D:\db\sales.bak"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+         COPY SALEFILES.
+       FD GOODS-BAK-FILE.
+       01 REC-GOODS-BAK.
+           02 ID-GOODS                 PIC 9(6).
+           02 NAME-GOODS               PIC X(20).
+           02 PRICE-GOODS              PIC S9(4)V99.
+           02 LEFT-GOODS               PIC 99999.
+           02 FIRM-GOODS               PIC X(20).
+           02 REORDER-LEVEL            PIC 9(5).
+           02 CODE-SUPPLIER            PIC X(06).
+           02 CATEGORY-GOODS           PIC X(10).
+           02 CURRENCY-GOODS           PIC X(03).
+       FD PURCHASE-BAK-FILE.
+       01 REC-PURCHASE-BAK.
+           02 KEY-PURCHASE.
+               03 ID-PURCHASE          PIC 9(6).
+               03 LINE-PURCHASE        PIC 9(3).
+           02 ID-GOODS                 PIC 9(6).
+           02 NUM-PURCHASE             PIC 9(5).
+           02 COST-GOODS               PIC S9(4)V99.
+           02 DATE-PURCHASE.
+               03 YYYY-DATE            PIC 9(4).
+               03 MM-DATE              PIC 9(2).
+               03 DD-DATE              PIC 9(2).
+           02 VOID-PURCHASE-SW         PIC X.
+           02 STATUS-PURCHASE          PIC X(8).
+           02 LOCATION-GOODS           PIC X(06).
+       FD SALE-BAK-FILE.
+       01 REC-SALE-BAK.
+           02 KEY-SALE.
+               03 ID-SALE              PIC 9(6).
+               03 LINE-SALE            PIC 9(3).
+           02 ID-GOODS                 PIC 9(6).
+           02 NUM-SALE                 PIC 9(5).
+           02 DATE-SALE.
+               03 YYYY-DATE            PIC 9(4).
+               03 MM-DATE              PIC 9(2).
+               03 DD-DATE              PIC 9(2).
+           02 ID-CUSTOMER              PIC 9(6).
+           02 VOID-SALE-SW             PIC X.
+           02 LOCATION-GOODS           PIC X(06).
+           02 VAT-RATE-SALE            PIC V999.
+           02 VAT-AMT-SALE             PIC S9(6)V99.
+
+       WORKING-STORAGE SECTION.
+         COPY SALEPARAM.
+       01 BACKUP-ACTION-CHOICE         PIC X.
+       01 CONFIRM-CHOICE-WS            PIC X.
+       LINKAGE SECTION.
+       01 LS-RETURN-BACKUP PIC 9.
+
+       PROCEDURE DIVISION USING LS-RETURN-BACKUP.
+       MAIN-PROCEDURE SECTION.
+           DISPLAY "==============BACKUP / RESTORE"
+           DISPLAY "B>BACKUP ALL FILES    R>RESTORE ALL FILES."
+           DISPLAY "ENTER YOUR CHOICE:"
+           ACCEPT BACKUP-ACTION-CHOICE
+           EVALUATE BACKUP-ACTION-CHOICE
+               WHEN "R"
+                   DISPLAY "RESTORE OVERWRITES THE CURRENT FILES. "
+                           "ARE YOU SURE? (Y/N):"
+                   ACCEPT CONFIRM-CHOICE-WS
+                   IF CONFIRM-CHOICE-WS = "Y"
+                       PERFORM RESTORE-GOODS
+                       PERFORM RESTORE-PURCHASE
+                       PERFORM RESTORE-SALE
+                       DISPLAY "RESTORE COMPLETE."
+                   ELSE
+                       DISPLAY "RESTORE CANCELLED."
+                   END-IF
+               WHEN OTHER
+                   PERFORM BACKUP-GOODS
+                   PERFORM BACKUP-PURCHASE
+                   PERFORM BACKUP-SALE
+                   DISPLAY "BACKUP COMPLETE."
+           END-EVALUATE.
+           .
+       MAIN-PROCEDURE-EXT.
+           EXIT PROGRAM.
+
+       BACKUP-GOODS SECTION.
+           OPEN INPUT GOODS-FILE.
+           OPEN OUTPUT GOODS-BAK-FILE.
+           BACKUP-READ-GOODS.
+           READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CORR REC-GOODS TO REC-GOODS-BAK
+                   WRITE REC-GOODS-BAK
+                   GO TO BACKUP-READ-GOODS
+           END-READ.
+           CLOSE GOODS-FILE.
+           CLOSE GOODS-BAK-FILE.
+           .
+       BACKUP-GOODS-EXT.
+           EXIT.
+
+       BACKUP-PURCHASE SECTION.
+           OPEN INPUT PURCHASE-FILE.
+           OPEN OUTPUT PURCHASE-BAK-FILE.
+           BACKUP-READ-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CORR REC-PURCHASE TO REC-PURCHASE-BAK
+                   WRITE REC-PURCHASE-BAK
+                   GO TO BACKUP-READ-PURCHASE
+           END-READ.
+           CLOSE PURCHASE-FILE.
+           CLOSE PURCHASE-BAK-FILE.
+           .
+       BACKUP-PURCHASE-EXT.
+           EXIT.
+
+       BACKUP-SALE SECTION.
+           OPEN INPUT SALE-FILE.
+           OPEN OUTPUT SALE-BAK-FILE.
+           BACKUP-READ-SALE.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CORR REC-SALE TO REC-SALE-BAK
+                   WRITE REC-SALE-BAK
+                   GO TO BACKUP-READ-SALE
+           END-READ.
+           CLOSE SALE-FILE.
+           CLOSE SALE-BAK-FILE.
+           .
+       BACKUP-SALE-EXT.
+           EXIT.
+
+       RESTORE-GOODS SECTION.
+           OPEN OUTPUT GOODS-FILE.
+           OPEN INPUT GOODS-BAK-FILE.
+           RESTORE-READ-GOODS.
+           READ GOODS-BAK-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CORR REC-GOODS-BAK TO REC-GOODS
+                   WRITE REC-GOODS
+                   GO TO RESTORE-READ-GOODS
+           END-READ.
+           CLOSE GOODS-BAK-FILE.
+           CLOSE GOODS-FILE.
+           .
+       RESTORE-GOODS-EXT.
+           EXIT.
+
+       RESTORE-PURCHASE SECTION.
+           OPEN OUTPUT PURCHASE-FILE.
+           OPEN INPUT PURCHASE-BAK-FILE.
+           RESTORE-READ-PURCHASE.
+           READ PURCHASE-BAK-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CORR REC-PURCHASE-BAK TO REC-PURCHASE
+                   WRITE REC-PURCHASE
+                   GO TO RESTORE-READ-PURCHASE
+           END-READ.
+           CLOSE PURCHASE-BAK-FILE.
+           CLOSE PURCHASE-FILE.
+           .
+       RESTORE-PURCHASE-EXT.
+           EXIT.
+
+       RESTORE-SALE SECTION.
+           OPEN OUTPUT SALE-FILE.
+           OPEN INPUT SALE-BAK-FILE.
+           RESTORE-READ-SALE.
+           READ SALE-BAK-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CORR REC-SALE-BAK TO REC-SALE
+                   WRITE REC-SALE
+                   GO TO RESTORE-READ-SALE
+           END-READ.
+           CLOSE SALE-BAK-FILE.
+           CLOSE SALE-FILE.
+           .
+       RESTORE-SALE-EXT.
+           EXIT.
+       END PROGRAM BACKUP.
