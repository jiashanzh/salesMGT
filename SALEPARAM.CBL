@@ -9,12 +9,14 @@
                03  FILE-STA-GOODS         PIC 99.
                03  FILE-STA-SALE          PIC 99.
                03  FILE-STA-PURCHASE      PIC 99.
+               03  FILE-STA-SUPPLIER      PIC 99.
+               03  FILE-STA-CUSTOMER      PIC 99.
+               03  FILE-STA-COUNTER       PIC 99.
+               03  FILE-STA-LOCATION      PIC 99.
+               03  FILE-STA-RETURN        PIC 99.
 
        01 TABLE-GOODS.
-           02 GBODY OCCURS 1 TO 999 TIMES
-                 DEPENDING ON COUNT-GOODS-WS OF COUNT-WS
-                 ASCENDING KEY IS ID-GOODS
-                 INDEXED BY INDEX-GOODS.
+           02 GBODY.
              03 ID-GOODS                 PIC 9(6).
              03 FILLER                   PIC X(14) VALUE SPACE.
              03 NAME-GOODS               PIC X(20).
@@ -23,41 +25,48 @@
              03 LEFT-GOODS               PIC 9(5).
              03 FILLER                   PIC X(15) VALUE SPACE.
              03 FIRM-GOODS               PIC X(20).
+             03 FILLER                   PIC X(04) VALUE SPACE.
+             03 REORDER-LEVEL            PIC 9(5).
+             03 FILLER                   PIC X(04) VALUE SPACE.
+             03 CODE-SUPPLIER            PIC X(06).
+             03 FILLER                   PIC X(04) VALUE SPACE.
+             03 CATEGORY-GOODS           PIC X(10).
 
        01 TABLE-PURCHASE.
-           02 PBODY OCCURS 1 TO 999 TIMES
-                 DEPENDING ON COUNT-PURCHASE-WS OF COUNT-WS
-                 ASCENDING KEY IS ID-PURCHASE
-                 INDEXED BY INDEX-PURCHASE.
-             03 ID-PURCHASE              PIC 9(6).
-             03 FILLER                   PIC X(14) VALUE SPACE.
+           02 PBODY.
+             03 KEY-PURCHASE.
+               04 ID-PURCHASE            PIC 9(6).
+               04 LINE-PURCHASE          PIC 9(3).
+             03 FILLER                   PIC X(11) VALUE SPACE.
              03 NAME-GOODS               PIC X(20).
              03 ID-GOODS                 PIC 9(6).
              03 FILLER                   PIC X(14) VALUE SPACE.
              03 NUM-PURCHASE             PIC 9(5).
              03 FILLER                   PIC X(15) VALUE SPACE.
+             03 COST-GOODS               PIC S9(4)V99.
+             03 FILLER                   PIC X(04) VALUE SPACE.
              03 DATE-PURCHASE            PIC X(8).
+             03 FILLER                   PIC X(04) VALUE SPACE.
+             03 VOID-PURCHASE-SW         PIC X.
 
        01 TABLE-SALE.
-           02 SBODY OCCURS 1 TO 999 TIMES
-                 DEPENDING ON COUNT-SALE-WS OF COUNT-WS
-                 ASCENDING KEY IS ID-SALE
-                 INDEXED BY INDEX-SALE.
-             03 ID-SALE                  PIC 9(6).
-             03 FILLER                   PIC X(14) VALUE SPACE.
+           02 SBODY.
+             03 KEY-SALE.
+               04 ID-SALE                PIC 9(6).
+               04 LINE-SALE              PIC 9(3).
+             03 FILLER                   PIC X(11) VALUE SPACE.
              03 NAME-GOODS               PIC X(20).
              03 ID-GOODS                 PIC 9(6).
              03 FILLER                   PIC X(14) VALUE SPACE.
              03 NUM-SALE                 PIC 9(5).
              03 FILLER                   PIC X(15) VALUE SPACE.
              03 DATE-SALE                PIC X(8).
+             03 FILLER                   PIC X(04) VALUE SPACE.
+             03 ID-CUSTOMER              PIC 9(6).
+             03 FILLER                   PIC X(04) VALUE SPACE.
+             03 VOID-SALE-SW             PIC X.
 
        01 SIZE-WS.
            03 SIZE-GOODS-WS              PIC 9(6).
            03 SIZE-SALE-WS               PIC 9(6).
            03 SIZE-PURCHASE-WS           PIC 9(6).
-
-       01 COUNT-WS.
-           03 COUNT-GOODS-WS             PIC 9(6).
-           03 COUNT-SALE-WS              PIC 9(6).
-           03 COUNT-PURCHASE-WS          PIC 9(6).
