@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD RETURN-FILE.
+       01 REC-RETURN.
+           02 ID-SALE-RETURN           PIC 9(6).
+           02 LINE-SALE-RETURN         PIC 9(3).
+           02 ID-GOODS-RETURN          PIC 9(6).
+           02 QTY-RETURN               PIC 9(5).
+           02 DATE-RETURN.
+               03 YYYY-DATE-RETURN     PIC 9(4).
+               03 MM-DATE-RETURN       PIC 9(2).
+               03 DD-DATE-RETURN       PIC 9(2).
