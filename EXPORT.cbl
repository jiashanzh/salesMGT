@@ -0,0 +1,189 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+               SELECT GOODS-FILE
+               ASSIGN TO "D:\db\goods"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-GOODS OF REC-GOODS
+               FILE STATUS IS FILE-STA-GOODS.
+      *>  ========================================
+               SELECT PURCHASE-FILE
+               ASSIGN TO "D:\db\purchase"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-PURCHASE OF REC-PURCHASE
+               FILE STATUS IS FILE-STA-PURCHASE.
+      *>  ========================================
+               SELECT SALE-FILE
+               ASSIGN TO "D:\db\sales"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-SALE OF REC-SALE
+               FILE STATUS IS FILE-STA-SALE.
+      *>  ========================================
+               SELECT GOODS-CSV-FILE
+               ASSIGN TO "D:\db\goods.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT PURCHASE-CSV-FILE
+               ASSIGN TO "D:\db\purchase.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SALE-CSV-FILE
+               ASSIGN TO "D:\db\sales.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+         COPY SALEFILES.
+       FD GOODS-CSV-FILE.
+       01 CSV-LINE-GOODS               PIC X(100).
+       FD PURCHASE-CSV-FILE.
+       01 CSV-LINE-PURCHASE            PIC X(100).
+       FD SALE-CSV-FILE.
+       01 CSV-LINE-SALE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+         COPY SALEPARAM.
+       01 CSV-WORK-WS                  PIC X(100).
+       01 EXPORT-ACTION-CHOICE         PIC X.
+       LINKAGE SECTION.
+       01 LS-RETURN-EXPORT PIC 9.
+
+       PROCEDURE DIVISION USING LS-RETURN-EXPORT.
+       MAIN-PROCEDURE SECTION.
+           DISPLAY "==============CSV EXPORT"
+           PERFORM EXPORT-GOODS-CSV.
+           PERFORM EXPORT-PURCHASE-CSV.
+           PERFORM EXPORT-SALE-CSV.
+           DISPLAY "CSV EXPORT COMPLETE."
+           .
+       MAIN-PROCEDURE-EXT.
+           EXIT PROGRAM.
+
+       EXPORT-GOODS-CSV SECTION.
+           OPEN INPUT GOODS-FILE.
+           OPEN OUTPUT GOODS-CSV-FILE.
+           MOVE "ID,NAME,PRICE,LEFT,FIRM,REORDER-LEVEL,SUPPLIER,CA
+      -    "TEGORY,CURRENCY"
+               TO CSV-LINE-GOODS
+           WRITE CSV-LINE-GOODS.
+           GOODS-CSV-READ.
+           READ GOODS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE SPACE TO CSV-WORK-WS
+                   STRING ID-GOODS OF REC-GOODS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       NAME-GOODS OF REC-GOODS DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       PRICE-GOODS OF REC-GOODS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       LEFT-GOODS OF REC-GOODS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FIRM-GOODS OF REC-GOODS DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       REORDER-LEVEL OF REC-GOODS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       CODE-SUPPLIER OF REC-GOODS DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       CATEGORY-GOODS OF REC-GOODS DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       CURRENCY-GOODS OF REC-GOODS DELIMITED BY SPACE
+                       INTO CSV-WORK-WS
+                   END-STRING
+                   MOVE CSV-WORK-WS TO CSV-LINE-GOODS
+                   WRITE CSV-LINE-GOODS
+                   GO TO GOODS-CSV-READ
+           END-READ.
+           CLOSE GOODS-FILE.
+           CLOSE GOODS-CSV-FILE.
+           .
+       EXPORT-GOODS-CSV-EXT.
+           EXIT.
+
+       EXPORT-PURCHASE-CSV SECTION.
+           OPEN INPUT PURCHASE-FILE.
+           OPEN OUTPUT PURCHASE-CSV-FILE.
+           MOVE "ID,LINE,GOODS-ID,QTY,COST,DATE,VOIDED"
+               TO CSV-LINE-PURCHASE
+           WRITE CSV-LINE-PURCHASE.
+           PURCHASE-CSV-READ.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE SPACE TO CSV-WORK-WS
+                   STRING ID-PURCHASE OF REC-PURCHASE
+                               DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       LINE-PURCHASE OF REC-PURCHASE
+                               DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       ID-GOODS OF REC-PURCHASE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       NUM-PURCHASE OF REC-PURCHASE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       COST-GOODS OF REC-PURCHASE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       DATE-PURCHASE OF REC-PURCHASE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       VOID-PURCHASE-SW OF REC-PURCHASE
+                               DELIMITED BY SIZE
+                       INTO CSV-WORK-WS
+                   END-STRING
+                   MOVE CSV-WORK-WS TO CSV-LINE-PURCHASE
+                   WRITE CSV-LINE-PURCHASE
+                   GO TO PURCHASE-CSV-READ
+           END-READ.
+           CLOSE PURCHASE-FILE.
+           CLOSE PURCHASE-CSV-FILE.
+           .
+       EXPORT-PURCHASE-CSV-EXT.
+           EXIT.
+
+       EXPORT-SALE-CSV SECTION.
+           OPEN INPUT SALE-FILE.
+           OPEN OUTPUT SALE-CSV-FILE.
+           MOVE "ID,LINE,GOODS-ID,QTY,DATE,CUSTOMER-ID,VOIDED"
+               TO CSV-LINE-SALE
+           WRITE CSV-LINE-SALE.
+           SALE-CSV-READ.
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE SPACE TO CSV-WORK-WS
+                   STRING ID-SALE OF REC-SALE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       LINE-SALE OF REC-SALE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       ID-GOODS OF REC-SALE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       NUM-SALE OF REC-SALE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       DATE-SALE OF REC-SALE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       ID-CUSTOMER OF REC-SALE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       VOID-SALE-SW OF REC-SALE DELIMITED BY SIZE
+                       INTO CSV-WORK-WS
+                   END-STRING
+                   MOVE CSV-WORK-WS TO CSV-LINE-SALE
+                   WRITE CSV-LINE-SALE
+                   GO TO SALE-CSV-READ
+           END-READ.
+           CLOSE SALE-FILE.
+           CLOSE SALE-CSV-FILE.
+           .
+       EXPORT-SALE-CSV-EXT.
+           EXIT.
+       END PROGRAM EXPORT.
