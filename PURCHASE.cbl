@@ -13,7 +13,7 @@
                ASSIGN TO "D:\db\purchase"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID-PURCHASE OF REC-PURCHASE
+               RECORD KEY IS KEY-PURCHASE OF REC-PURCHASE
                FILE STATUS IS FILE-STA-PURCHASE.
       *>  ========================================
                SELECT GOODS-FILE
@@ -21,40 +21,229 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ID-GOODS OF REC-GOODS
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STA-GOODS.
       *>  ========================================
                SELECT SALE-FILE
                ASSIGN TO "D:\db\sales"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID-SALE OF REC-SALE
+               RECORD KEY IS KEY-SALE OF REC-SALE
                FILE STATUS IS FILE-STA-SALE.
+      *>  ========================================
+               SELECT SUPPLIER-FILE
+               ASSIGN TO "D:\db\supplier"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODE-SUPPLIER OF REC-SUPPLIER
+               FILE STATUS IS FILE-STA-SUPPLIER.
+      *>  ========================================
+               SELECT COUNTER-FILE
+               ASSIGN TO "D:\db\counter"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NAME-COUNTER OF REC-COUNTER
+               FILE STATUS IS FILE-STA-COUNTER.
+      *>  ========================================
+               SELECT AUDIT-FILE
+               ASSIGN TO "D:\db\audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>  ========================================
+               SELECT LOCATION-FILE
+               ASSIGN TO "D:\db\location"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-LOCATION OF REC-LOCATION
+               FILE STATUS IS FILE-STA-LOCATION.
 
        DATA DIVISION.
        FILE SECTION.
          COPY SALEFILES.
+         COPY SUPPFILE.
+         COPY COUNTFILE.
+         COPY AUDITFILE.
+         COPY LOCFILE.
        WORKING-STORAGE SECTION.
          COPY SALEPARAM.
+       01 LINE-PURCHASE-WS             PIC 9(3) VALUE 0.
+       01 MORE-LINES-SW                PIC X VALUE "Y".
+           88 MORE-LINES                    VALUE "Y".
+       01 PURCHASE-ACTION-CHOICE       PIC X.
+       01 VOID-TARGET-ID-WS            PIC 9(6).
+       01 RECEIVE-TARGET-ID-WS         PIC 9(6).
        LINKAGE SECTION.
        01 LS-RETURN-PURCHASE PIC 9.
        PROCEDURE DIVISION USING LS-RETURN-PURCHASE.
        MAIN-PROCEDURE SECTION.
            DISPLAY "==============PURCHASE"
+           DISPLAY "N>NEW PURCHASE V>VOID PURCHASE R>RECEIVE PURCHASE."
+           DISPLAY "ENTER YOUR CHOICE:"
+           ACCEPT PURCHASE-ACTION-CHOICE
+           EVALUATE PURCHASE-ACTION-CHOICE
+               WHEN "V"
+                   PERFORM VOID-PURCHASE
+               WHEN "R"
+                   PERFORM RECEIVE-PURCHASE
+               WHEN OTHER
+                   PERFORM NEW-PURCHASE
+           END-EVALUATE.
+           EXIT PROGRAM.
+           GOBACK.
+           .
+       MAIN-PROCEDURE-EXT.
+           EXIT.
+
+       NEW-PURCHASE SECTION.
            OPEN I-O PURCHASE-FILE
+           IF NOT (FILE-STA-PURCHASE = 00)
+               DISPLAY "PURCHASE FILE WILL NOT OPEN - STATUS "
+                       FILE-STA-PURCHASE
+               GO TO NEW-PURCHASE-EXT
+           END-IF
 
-      *>      DISPLAY "ENTER ID OF PURCHASE-BILL:"
-      *>      ACCEPT ID-PURCHASE OF REC-PURCHASE
+           MOVE 0 TO LINE-PURCHASE-WS.
            PERFORM INITIALIZE-PURCHASE
-           ADD 1 TO SIZE-PURCHASE-WS
-           MOVE SIZE-PURCHASE-WS TO ID-PURCHASE OF REC-PURCHASE
-           DISPLAY "ENTER ID OF GOODS:"
-      *>      CLOSE PURCHASE-FILE
-      *>      STOP RUN.
-      *>      PERFORM CHECK-GOODS-ID
 
+           DISPLAY "ENTER THE DATE OF PURCHASES:"
+           ACCEPT DATE-PURCHASE OF REC-PURCHASE
+
+           OPEN I-O GOODS-FILE.
+           OPEN INPUT SUPPLIER-FILE.
+           IF NOT (FILE-STA-GOODS = 00 AND FILE-STA-SUPPLIER = 00)
+               DISPLAY "GOODS/SUPPLIER FILE WILL NOT OPEN - STATUS "
+                       FILE-STA-GOODS " " FILE-STA-SUPPLIER
+               CLOSE PURCHASE-FILE
+               GO TO NEW-PURCHASE-EXT
+           END-IF.
+
+           PERFORM ENTER-PURCHASE-LINE UNTIL NOT MORE-LINES.
+
+           CLOSE SUPPLIER-FILE.
+           CLOSE GOODS-FILE.
+           CLOSE PURCHASE-FILE.
+           .
+       NEW-PURCHASE-EXT.
+           EXIT.
+
+       VOID-PURCHASE SECTION.
+           DISPLAY "ENTER ID OF PURCHASE TO VOID:"
+           ACCEPT VOID-TARGET-ID-WS
+           OPEN I-O PURCHASE-FILE.
+           OPEN I-O GOODS-FILE.
+           OPEN I-O LOCATION-FILE.
+           VOID-SCAN-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-PURCHASE OF REC-PURCHASE = VOID-TARGET-ID-WS
+                      AND NOT PURCHASE-VOIDED
+                       IF PURCHASE-RECEIVED
+                           MOVE ID-GOODS OF REC-PURCHASE
+                               TO ID-GOODS OF REC-GOODS
+                           READ GOODS-FILE
+                               KEY IS ID-GOODS OF REC-GOODS
+                               NOT INVALID KEY
+                                   SUBTRACT NUM-PURCHASE OF REC-PURCHASE
+                                       FROM LEFT-GOODS OF REC-GOODS
+                                   REWRITE REC-GOODS
+                                   MOVE ID-GOODS OF REC-GOODS
+                                       TO ID-GOODS-AUDIT
+                                   COMPUTE CHANGE-QTY-AUDIT =
+                                       0 - NUM-PURCHASE OF REC-PURCHASE
+                                   MOVE LEFT-GOODS OF REC-GOODS
+                                       TO LEFT-GOODS-AUDIT
+                                   MOVE "VOID-PURCH" TO REASON-AUDIT
+                                   MOVE DATE-PURCHASE OF REC-PURCHASE
+                                       TO DATE-AUDIT
+                                   PERFORM WRITE-AUDIT-LOG
+                           END-READ
+                           MOVE ID-GOODS OF REC-PURCHASE TO ID-GOODS-LOC
+                           MOVE LOCATION-GOODS OF REC-PURCHASE
+                               TO CODE-LOCATION
+                           READ LOCATION-FILE
+                               KEY IS KEY-LOCATION OF REC-LOCATION
+                               NOT INVALID KEY
+                                   SUBTRACT NUM-PURCHASE OF REC-PURCHASE
+                                       FROM QTY-LOCATION
+                                   REWRITE REC-LOCATION
+                           END-READ
+                       END-IF
+                       SET PURCHASE-VOIDED TO TRUE
+                       REWRITE REC-PURCHASE
+                   END-IF
+                   GO TO VOID-SCAN-PURCHASE
+           END-READ.
+           CLOSE LOCATION-FILE.
+           CLOSE GOODS-FILE.
+           CLOSE PURCHASE-FILE.
+           DISPLAY "PURCHASE VOIDED AND STOCK REVERSED IF RECEIVED."
+           .
+       VOID-PURCHASE-EXT.
+           EXIT.
 
+       RECEIVE-PURCHASE SECTION.
+           DISPLAY "ENTER ID OF PURCHASE TO RECEIVE:"
+           ACCEPT RECEIVE-TARGET-ID-WS
+           OPEN I-O PURCHASE-FILE.
            OPEN I-O GOODS-FILE.
+           OPEN I-O LOCATION-FILE.
+           RECEIVE-SCAN-PURCHASE.
+           READ PURCHASE-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ID-PURCHASE OF REC-PURCHASE = RECEIVE-TARGET-ID-WS
+                      AND NOT PURCHASE-VOIDED
+                      AND NOT PURCHASE-RECEIVED
+                       SET PURCHASE-RECEIVED TO TRUE
+                       REWRITE REC-PURCHASE
+                       MOVE ID-GOODS OF REC-PURCHASE
+                           TO ID-GOODS OF REC-GOODS
+                       READ GOODS-FILE
+                           KEY IS ID-GOODS OF REC-GOODS
+                           NOT INVALID KEY
+                               ADD NUM-PURCHASE OF REC-PURCHASE
+                                   TO LEFT-GOODS OF REC-GOODS
+                               REWRITE REC-GOODS
+                               MOVE ID-GOODS OF REC-GOODS
+                                   TO ID-GOODS-AUDIT
+                               MOVE NUM-PURCHASE OF REC-PURCHASE
+                                   TO CHANGE-QTY-AUDIT
+                               MOVE LEFT-GOODS OF REC-GOODS
+                                   TO LEFT-GOODS-AUDIT
+                               MOVE "RECV-PURCH" TO REASON-AUDIT
+                               MOVE DATE-PURCHASE OF REC-PURCHASE
+                                   TO DATE-AUDIT
+                               PERFORM WRITE-AUDIT-LOG
+                       END-READ
+                       MOVE ID-GOODS OF REC-PURCHASE TO ID-GOODS-LOC
+                       MOVE LOCATION-GOODS OF REC-PURCHASE
+                           TO CODE-LOCATION
+                       READ LOCATION-FILE
+                           KEY IS KEY-LOCATION OF REC-LOCATION
+                           INVALID KEY
+                               MOVE NUM-PURCHASE OF REC-PURCHASE
+                                   TO QTY-LOCATION
+                               WRITE REC-LOCATION
+                           NOT INVALID KEY
+                               ADD NUM-PURCHASE OF REC-PURCHASE
+                                   TO QTY-LOCATION
+                               REWRITE REC-LOCATION
+                       END-READ
+                   END-IF
+                   GO TO RECEIVE-SCAN-PURCHASE
+           END-READ.
+           CLOSE LOCATION-FILE.
+           CLOSE GOODS-FILE.
+           CLOSE PURCHASE-FILE.
+           DISPLAY "PURCHASE RECEIVED AND STOCK UPDATED."
+           .
+       RECEIVE-PURCHASE-EXT.
+           EXIT.
 
+       ENTER-PURCHASE-LINE SECTION.
+           DISPLAY "ENTER ID OF GOODS:".
       *>      查看id是否正确
            CHECK-PURCHASE-GOODS.
            ACCEPT ID-GOODS OF REC-PURCHASE
@@ -67,68 +256,89 @@
                    GO TO CHECK-PURCHASE-GOODS
            END-READ
 
+           MOVE CODE-SUPPLIER OF REC-GOODS
+               TO CODE-SUPPLIER OF REC-SUPPLIER.
+           READ SUPPLIER-FILE
+               KEY IS CODE-SUPPLIER OF REC-SUPPLIER
+               INVALID KEY
+                   DISPLAY "SUPPLIER FOR THIS GOODS NOT ON FILE."
+               NOT INVALID KEY
+                   DISPLAY "SUPPLIER: " NAME-SUPPLIER OF REC-SUPPLIER
+           END-READ.
+
+           CHECK-PURCHASE-NUM.
            DISPLAY "ENTER THE NUMBER OF GOODS:"
            ACCEPT NUM-PURCHASE OF REC-PURCHASE
+           IF NUM-PURCHASE OF REC-PURCHASE = 0
+               DISPLAY "NUMBER OF GOODS MUST BE GREATER THAN ZERO. "
+                       "RE-ENTER:"
+               GO TO CHECK-PURCHASE-NUM
+           END-IF.
+           CHECK-PURCHASE-COST.
+           DISPLAY "ENTER THE COST PAID TO SUPPLIER PER UNIT:"
+           ACCEPT COST-GOODS OF REC-PURCHASE
+           IF NOT (COST-GOODS OF REC-PURCHASE > 0)
+               DISPLAY "COST MUST BE GREATER THAN ZERO. RE-ENTER:"
+               GO TO CHECK-PURCHASE-COST
+           END-IF
+           DISPLAY "ENTER WAREHOUSE LOCATION FOR THIS LINE:"
+           ACCEPT LOCATION-GOODS OF REC-PURCHASE
 
-           READ GOODS-FILE
-               KEY IS ID-GOODS OF REC-GOODS
-               NOT INVALID KEY
-                  ADD NUM-PURCHASE OF REC-PURCHASE
-                      TO LEFT-GOODS OF REC-GOODS
-                  REWRITE REC-GOODS
-           END-READ
-           CLOSE GOODS-FILE.
+           ADD 1 TO LINE-PURCHASE-WS.
+           MOVE LINE-PURCHASE-WS TO LINE-PURCHASE OF REC-PURCHASE.
+           WRITE REC-PURCHASE.
 
+           DISPLAY "ORDER LINE RECORDED AS PENDING - STOCK WILL BE "
+           DISPLAY "ADDED WHEN THE PURCHASE IS RECEIVED."
 
-           DISPLAY "ENTER THE DATE OF PURCHASES:"
-           ACCEPT DATE-PURCHASE OF REC-PURCHASE
-
-      *>      IF NOT (FILE-STA-PURCHASE = 00) THEN
-      *>          DISPLAY "PURCHASE FILE NOT FIND!"
-      *>      ELSE
-           WRITE REC-PURCHASE
-      *>          READ PURCHASE-FILE
-      *>           KEY IS ID-PURCHASE OF REC-PURCHASE
-      *>           INVALID KEY
-      *>               WRITE REC-PURCHASE
-      *>               CONTINUE
-      *>           NOT INVALID KEY
-      *>               DISPLAY "GOODS NOT FOUND."
-      *>          END-READ
-      *>      END-IF.
-
-      *>      DISPLAY REC-PURCHASE
-      *>      DISPLAY FILE-STA-PURCHASE.
-           CLOSE PURCHASE-FILE.
-           EXIT PROGRAM.
-           GOBACK.
+           DISPLAY "ANY MORE GOODS LINES ON THIS ORDER? (Y/N):"
+           ACCEPT MORE-LINES-SW
            .
-      *>  CHECK-GOODS-I SECTION.
-      *>  DISPLAY "ENTER ID OF GOODS:"
-      *>  OPEN INPUT GOODS-FILE.
-
-      *>  CHECK-GOODS-ID SECTION.
-      *>      ACCEPT ID-GOODS OF REC-PURCHASE
-      *>      OPEN INPUT GOODS-FILE.
-      *>      READ GOODS-FILE
-      *>          KEY IS ID-GOODS OF REC-PURCHASE
-      *>          INVALID KEY
-      *>              DISPLAY "INVALID ID OF GOODS! PLEASE RE-ENTER:"
-      *>              GO TO CHECK-GOODS-ID
-      *>              CONTINUE
-      *>      END-READ
-      *>      CLOSE GOODS-FILE.
-      *>      CHECK-GOODS-EXT.
-      *>          EXIT.
+       ENTER-PURCHASE-LINE-EXT.
+           EXIT.
+
        INITIALIZE-PURCHASE SECTION.
+           OPEN I-O COUNTER-FILE.
+           MOVE "PURCHASE" TO NAME-COUNTER OF REC-COUNTER.
+           READ COUNTER-FILE
+               KEY IS NAME-COUNTER OF REC-COUNTER
+               INVALID KEY
+                   PERFORM RESCAN-PURCHASE-ID
+                   ADD 1 TO SIZE-PURCHASE-WS
+                   MOVE SIZE-PURCHASE-WS
+                       TO NEXT-ID-COUNTER OF REC-COUNTER
+                   WRITE REC-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO NEXT-ID-COUNTER OF REC-COUNTER
+                   REWRITE REC-COUNTER
+           END-READ
+           MOVE NEXT-ID-COUNTER OF REC-COUNTER
+               TO ID-PURCHASE OF REC-PURCHASE
+           CLOSE COUNTER-FILE
+           .
+           INITIALIZE-PURCHASE-EXT.
+               EXIT.
+
+       RESCAN-PURCHASE-ID SECTION.
            INITIALIZE SIZE-PURCHASE-WS.
-           INIT-READ-FILE.
+           RESCAN-READ-PURCHASE.
            READ PURCHASE-FILE NEXT RECORD
-               NOT AT END ADD 1 TO SIZE-PURCHASE-WS
-                          GO TO INIT-READ-FILE
+               NOT AT END
+                   IF ID-PURCHASE OF REC-PURCHASE > SIZE-PURCHASE-WS
+                       MOVE ID-PURCHASE OF REC-PURCHASE
+                           TO SIZE-PURCHASE-WS
+                   END-IF
+                   GO TO RESCAN-READ-PURCHASE
            END-READ
-           DISPLAY "============================================"
            .
-           INITIALIZE-PURCHASE-EXT.
+           RESCAN-PURCHASE-ID-EXT.
                EXIT.
+
+       WRITE-AUDIT-LOG SECTION.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE REC-AUDIT.
+           CLOSE AUDIT-FILE.
+           .
+       WRITE-AUDIT-LOG-EXT.
+           EXIT.
        END PROGRAM PURCHASE.
