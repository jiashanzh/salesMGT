@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       FD COUNTER-FILE.
+       01 REC-COUNTER.
+           02 NAME-COUNTER             PIC X(10).
+           02 NEXT-ID-COUNTER          PIC 9(6).
